@@ -0,0 +1,125 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BULPAIE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT salaT
+               ASSIGN TO
+            'C:\Users\CRM\Desktop\FICHIER_EXO_COBOL\salarierT.txt'.
+           SELECT FPAIE
+               ASSIGN TO
+            'C:\Users\CRM\Desktop\FICHIER_EXO_COBOL\Paie.txt'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  salaT.
+       01  enreg-salarierT.
+           02 id-salarierT PIC 9(2).
+           02 NOM1 PIC X(5).
+           02 SALAIRE1 PIC 9(6)V99.
+           02 DEPARTEMENT1 PIC X(10).
+       01  enreg-salarierT-CONTROLE.
+           02 TYPE-CTL-SAL PIC X(1).
+           02 PROGRAMME-CTL-SAL PIC X(8).
+           02 DATE-CTL-SAL PIC 9(8).
+           02 NB-CTL-SAL PIC 9(7).
+           02 FILLER PIC X(1).
+
+       FD  FPAIE.
+       01  enreg-PAIE.
+           02 ID-PAIE PIC 9(2).
+           02 NOM-PAIE PIC X(5).
+           02 DEPARTEMENT-PAIE PIC X(10).
+           02 SALAIRE-BRUT-PAIE PIC 9(6)V99.
+           02 IMPOT-PAIE PIC 9(6)V99.
+           02 DEDUCTION-PAIE PIC 9(6)V99.
+           02 SALAIRE-NET-PAIE PIC 9(6)V99.
+
+       WORKING-STORAGE SECTION.
+       77  EOF-SAL PIC 99 VALUE 0.
+       77  TAUX-IMPOT PIC V999 VALUE .150.
+       77  DEDUCTION-STANDARD PIC 9(6)V99 VALUE 50.00.
+       77  IMPOT-CALCULE PIC 9(6)V99 VALUE 0.
+       77  SALAIRE-NET-CALCULE PIC 9(6)V99 VALUE 0.
+       77  NB-BULLETINS PIC 9(4) VALUE 0.
+       77  TOTAL-BRUT PIC 9(8)V99 VALUE 0.
+       77  TOTAL-IMPOT PIC 9(8)V99 VALUE 0.
+       77  TOTAL-NET PIC 9(8)V99 VALUE 0.
+       77  WS-DEPT-COURANT PIC X(10) VALUE SPACE.
+       77  SOUS-TOTAL-BRUT PIC 9(8)V99 VALUE 0.
+       77  SOUS-TOTAL-IMPOT PIC 9(8)V99 VALUE 0.
+       77  SOUS-TOTAL-NET PIC 9(8)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INIT
+           PERFORM TRAITER-BULLETIN UNTIL EOF-SAL = 1
+           PERFORM FIN
+           STOP RUN.
+
+       INIT.
+           OPEN INPUT salaT
+           OPEN OUTPUT FPAIE
+           READ salaT
+               AT END MOVE 1 TO EOF-SAL
+           END-READ.
+
+       TRAITER-BULLETIN.
+           IF TYPE-CTL-SAL OF enreg-salarierT-CONTROLE NOT = 'E'
+              AND TYPE-CTL-SAL OF enreg-salarierT-CONTROLE NOT = 'T'
+               PERFORM CALCULER-BULLETIN
+               PERFORM ECRIRE-BULLETIN
+           END-IF
+           READ salaT
+               AT END MOVE 1 TO EOF-SAL
+           END-READ.
+
+       CALCULER-BULLETIN.
+           COMPUTE IMPOT-CALCULE = SALAIRE1 * TAUX-IMPOT
+           COMPUTE SALAIRE-NET-CALCULE =
+               SALAIRE1 - IMPOT-CALCULE - DEDUCTION-STANDARD.
+
+       ECRIRE-BULLETIN.
+           IF DEPARTEMENT1 NOT = WS-DEPT-COURANT
+               IF WS-DEPT-COURANT NOT = SPACE
+                   PERFORM AFFICHER-SOUS-TOTAL-DEPT
+               END-IF
+               MOVE DEPARTEMENT1 TO WS-DEPT-COURANT
+               MOVE 0 TO SOUS-TOTAL-BRUT SOUS-TOTAL-IMPOT SOUS-TOTAL-NET
+           END-IF
+
+           MOVE id-salarierT TO ID-PAIE
+           MOVE NOM1 TO NOM-PAIE
+           MOVE DEPARTEMENT1 TO DEPARTEMENT-PAIE
+           MOVE SALAIRE1 TO SALAIRE-BRUT-PAIE
+           MOVE IMPOT-CALCULE TO IMPOT-PAIE
+           MOVE DEDUCTION-STANDARD TO DEDUCTION-PAIE
+           MOVE SALAIRE-NET-CALCULE TO SALAIRE-NET-PAIE
+           WRITE enreg-PAIE
+           END-WRITE
+           ADD 1 TO NB-BULLETINS
+           ADD SALAIRE1 TO TOTAL-BRUT
+           ADD IMPOT-CALCULE TO TOTAL-IMPOT
+           ADD SALAIRE-NET-CALCULE TO TOTAL-NET
+           ADD SALAIRE-BRUT-PAIE TO SOUS-TOTAL-BRUT
+           ADD IMPOT-PAIE TO SOUS-TOTAL-IMPOT
+           ADD SALAIRE-NET-PAIE TO SOUS-TOTAL-NET.
+
+       AFFICHER-SOUS-TOTAL-DEPT.
+           DISPLAY 'DEPARTEMENT ' WS-DEPT-COURANT
+                   ' BRUT:' SOUS-TOTAL-BRUT
+                   ' IMPOT:' SOUS-TOTAL-IMPOT
+                   ' NET:' SOUS-TOTAL-NET.
+
+       FIN.
+           PERFORM AFFICHER-SOUS-TOTAL-DEPT
+           DISPLAY '--- REGISTRE DE PAIE ---'
+           DISPLAY 'BULLETINS EMIS   : ' NB-BULLETINS
+           DISPLAY 'TOTAL BRUT        : ' TOTAL-BRUT
+           DISPLAY 'TOTAL IMPOT        : ' TOTAL-IMPOT
+           DISPLAY 'TOTAL NET          : ' TOTAL-NET
+           CLOSE salaT FPAIE.
+
+       END PROGRAM BULPAIE.
