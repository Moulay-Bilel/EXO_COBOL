@@ -13,19 +13,122 @@
        LINKAGE SECTION.
        01 PARAMETRES.
            02 RAYON PIC 99V99.
-           02 CHOIX PIC X VALUE ' '.
-           02 REPONSE PIC 999V99.
+           02 CHOIX PIC X(2) VALUE '  '.
+           02 LONGUEUR PIC 99V99.
+           02 LARGEUR PIC 99V99.
+           02 BASE PIC 99V99.
+           02 HAUTEUR PIC 99V99.
+           02 COTE-A PIC 99V99.
+           02 COTE-B PIC 99V99.
+           02 COTE-C PIC 99V99.
+           02 REPONSE PIC 9(6)V99.
+           02 CODE-ERREUR PIC X VALUE ' '.
 
        PROCEDURE DIVISION USING PARAMETRES.
        MAIN-PROCEDURE.
-           IF CHOIX = 'S' THEN
-              COMPUTE REPONSE = PI * RAYON ** 2
+           MOVE ' ' TO CODE-ERREUR
+           MOVE 0 TO REPONSE
 
+           IF CHOIX = 'S ' THEN
+               PERFORM SURFACE-CERCLE
            ELSE
-               IF CHOIX = 'P' THEN
-                   COMPUTE REPONSE = PI * 2 * RAYON
-              END-IF
+           IF CHOIX = 'P ' THEN
+               PERFORM PERIMETRE-CERCLE
+           ELSE
+           IF CHOIX = 'SV' THEN
+               PERFORM VOLUME-SPHERE
+           ELSE
+           IF CHOIX = 'SS' THEN
+               PERFORM SURFACE-SPHERE
+           ELSE
+           IF CHOIX = 'RA' THEN
+               PERFORM SURFACE-RECTANGLE
+           ELSE
+           IF CHOIX = 'RP' THEN
+               PERFORM PERIMETRE-RECTANGLE
+           ELSE
+           IF CHOIX = 'TA' THEN
+               PERFORM SURFACE-TRIANGLE
+           ELSE
+           IF CHOIX = 'TP' THEN
+               PERFORM PERIMETRE-TRIANGLE
+           ELSE
+               MOVE 'X' TO CODE-ERREUR
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF.
+
+       SURFACE-CERCLE.
+           IF RAYON > 0
+               COMPUTE REPONSE = PI * RAYON ** 2
+                   ON SIZE ERROR
+                       MOVE 'V' TO CODE-ERREUR
+               END-COMPUTE
+           ELSE
+               MOVE 'R' TO CODE-ERREUR
+           END-IF.
+
+       PERIMETRE-CERCLE.
+           IF RAYON > 0
+               COMPUTE REPONSE = 2 * PI * RAYON
+                   ON SIZE ERROR
+                       MOVE 'V' TO CODE-ERREUR
+               END-COMPUTE
+           ELSE
+               MOVE 'R' TO CODE-ERREUR
+           END-IF.
+
+       VOLUME-SPHERE.
+           IF RAYON > 0
+               COMPUTE REPONSE = (4 * PI * RAYON ** 3) / 3
+                   ON SIZE ERROR
+                       MOVE 'V' TO CODE-ERREUR
+               END-COMPUTE
+           ELSE
+               MOVE 'R' TO CODE-ERREUR
+           END-IF.
+
+       SURFACE-SPHERE.
+           IF RAYON > 0
+               COMPUTE REPONSE = 4 * PI * RAYON ** 2
+                   ON SIZE ERROR
+                       MOVE 'V' TO CODE-ERREUR
+               END-COMPUTE
+           ELSE
+               MOVE 'R' TO CODE-ERREUR
            END-IF.
 
+       SURFACE-RECTANGLE.
+           IF LONGUEUR > 0 AND LARGEUR > 0
+               COMPUTE REPONSE = LONGUEUR * LARGEUR
+           ELSE
+               MOVE 'D' TO CODE-ERREUR
+           END-IF.
+
+       PERIMETRE-RECTANGLE.
+           IF LONGUEUR > 0 AND LARGEUR > 0
+               COMPUTE REPONSE = 2 * (LONGUEUR + LARGEUR)
+           ELSE
+               MOVE 'D' TO CODE-ERREUR
+           END-IF.
+
+       SURFACE-TRIANGLE.
+           IF BASE > 0 AND HAUTEUR > 0
+               COMPUTE REPONSE = (BASE * HAUTEUR) / 2
+           ELSE
+               MOVE 'D' TO CODE-ERREUR
+           END-IF.
+
+       PERIMETRE-TRIANGLE.
+           IF COTE-A > 0 AND COTE-B > 0 AND COTE-C > 0
+               COMPUTE REPONSE = COTE-A + COTE-B + COTE-C
+           ELSE
+               MOVE 'D' TO CODE-ERREUR
+           END-IF.
 
        END PROGRAM SPRO01.
