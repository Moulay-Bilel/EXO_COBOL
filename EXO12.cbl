@@ -1,20 +1,50 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXO12.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT FADRESSES
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\Adresses12.txt'.
+           SELECT FERRCP
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\ErreursCP12.txt'.
+
        DATA DIVISION.
        FILE SECTION.
 
+       FD  FADRESSES.
+       01  ENREG-ADRESSE.
+           02 NOCLI-ADR PIC 9(7).
+           02 NUM-ADR PIC X(5).
+           02 RUE-ADR PIC X(30).
+           02 CP-ADR PIC X(5).
+           02 VILLE-ADR PIC X(20).
+           02 CMPL-ADR PIC X(20).
+           02 CODE-ERREUR-CP-ADR PIC X.
+
+       FD  FERRCP.
+       01  ENREG-ERREUR-CP.
+           02 NOCLI-ERRCP PIC 9(7).
+           02 CP-ERRCP PIC X(5).
+           02 MOTIF-ERRCP PIC X(30).
 
        WORKING-STORAGE SECTION.
 
-        01 CHAINE.
-           02 ELEM OCCURS 80 PIC X.
-           02 NUM PIC X(3).
-           02 RUE PIC X(20).
+        01 LIGNE-SAISIE PIC X(80).
+
+        01 ADRESSE-PARSEE.
+           02 NOCLI-SAISI PIC 9(7).
+           02 NUM PIC X(5).
+           02 RUE PIC X(30).
            02 CP PIC X(5).
            02 VILLE PIC X(20).
            02 CMPL PIC X(20).
 
+        77 CODE-ERREUR-CP PIC X VALUE ' '.
+
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -24,17 +54,54 @@
            STOP RUN.
 
        INIT.
-
+           OPEN EXTEND FADRESSES
+           OPEN EXTEND FERRCP.
 
        TRAIT.
-           DISPLAY 'SASISEZ LA CHAINE DE CARACTERE '
-           ACCEPT CHAINE
+           DISPLAY 'SAISISSEZ L ADRESSE (NOCLI,NUM,RUE,CP,VILLE,CMPL) '
+           ACCEPT LIGNE-SAISIE
 
-               IF CHAINE
+           UNSTRING LIGNE-SAISIE DELIMITED BY ','
+               INTO NOCLI-SAISI NUM RUE CP VILLE CMPL
+           END-UNSTRING
 
-           STOP RUN.
+           PERFORM VALIDER-CODE-POSTAL
 
-       FIN.
+           IF CODE-ERREUR-CP = 'E'
+               DISPLAY 'CODE POSTAL INVALIDE : ' CP
+               PERFORM ECRIRE-ERREUR-CP
+           ELSE
+               DISPLAY NUM ' ' RUE ' ' CP ' ' VILLE ' ' CMPL
+           END-IF
+
+           PERFORM ECRIRE-ADRESSE.
+
+       VALIDER-CODE-POSTAL.
+           MOVE ' ' TO CODE-ERREUR-CP
+           IF CP IS NOT NUMERIC
+               MOVE 'E' TO CODE-ERREUR-CP
+           END-IF.
 
+       ECRIRE-ADRESSE.
+           MOVE NOCLI-SAISI TO NOCLI-ADR
+           MOVE NUM TO NUM-ADR
+           MOVE RUE TO RUE-ADR
+           MOVE CP TO CP-ADR
+           MOVE VILLE TO VILLE-ADR
+           MOVE CMPL TO CMPL-ADR
+           MOVE CODE-ERREUR-CP TO CODE-ERREUR-CP-ADR
+           WRITE ENREG-ADRESSE
+           END-WRITE.
+
+       ECRIRE-ERREUR-CP.
+           MOVE NOCLI-SAISI TO NOCLI-ERRCP
+           MOVE CP TO CP-ERRCP
+           MOVE 'CODE POSTAL INVALIDE' TO MOTIF-ERRCP
+           WRITE ENREG-ERREUR-CP
+           END-WRITE.
+
+       FIN.
+           CLOSE FADRESSES
+           CLOSE FERRCP.
 
        END PROGRAM EXO12.
