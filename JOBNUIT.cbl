@@ -0,0 +1,244 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBNUIT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CHKPT
+               ASSIGN TO 'C:\Users\CRM\Desktop\JOBNUIT.CKP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT CLIH
+               ASSIGN TO WS-CLIH-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NOCLI OF enreg-CLIH.
+           SELECT CLIF
+               ASSIGN TO WS-CLIF-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NOCLI OF enreg-CLIF.
+           SELECT FNOMEXOTRI
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\Nom.txt'.
+           SELECT FNOMBEXOTRI
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\NomB.txt'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHKPT.
+       01  enreg-CHKPT.
+           02 CHKPT-ETAPE PIC 9.
+
+       FD  CLIH.
+       01  enreg-CLIH.
+           COPY CLIMAST.
+       01  enreg-CLIH-CONTROLE.
+           COPY CTLMAST.
+
+       FD  CLIF.
+       01  enreg-CLIF.
+           COPY CLIMAST.
+       01  enreg-CLIF-CONTROLE.
+           COPY CTLMAST.
+
+       FD  FNOMEXOTRI.
+       01  enreg-FNOMEXOTRI.
+           COPY CLIMAST.
+       01  enreg-FNOMEXOTRI-CONTROLE.
+           COPY CTLMAST.
+
+       FD  FNOMBEXOTRI.
+       01  enreg-FNOMBEXOTRI.
+           COPY CLIMAST.
+       01  enreg-FNOMBEXOTRI-CONTROLE.
+           COPY CTLMAST.
+
+       WORKING-STORAGE SECTION.
+       77  WS-CHKPT-STATUS PIC X(2) VALUE '00'.
+       77  ETAPE-COURANTE PIC 9 VALUE 1.
+       77  WS-COMMANDE PIC X(40) VALUE SPACE.
+       77  WS-GENERATION PIC X(8) VALUE SPACE.
+       77  EOF-CLIH PIC 99 VALUE 0.
+       77  EOF-CLIF PIC 99 VALUE 0.
+       77  COMPTEUR-NOM PIC 9(7) VALUE 0.
+       77  COMPTEUR-NOMB PIC 9(7) VALUE 0.
+       01  WS-CLIH-PATH PIC X(80) VALUE SPACE.
+       01  WS-CLIF-PATH PIC X(80) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM RESTART-DEPUIS-CHECKPOINT
+           PERFORM EXECUTER-ETAPE UNTIL ETAPE-COURANTE > 3
+           PERFORM TERMINER-JOB
+           STOP RUN.
+
+       RESTART-DEPUIS-CHECKPOINT.
+           OPEN INPUT CHKPT
+           IF WS-CHKPT-STATUS = '00'
+               READ CHKPT
+                   AT END MOVE '10' TO WS-CHKPT-STATUS
+               END-READ
+           END-IF
+           IF WS-CHKPT-STATUS = '00'
+               MOVE CHKPT-ETAPE TO ETAPE-COURANTE
+               CLOSE CHKPT
+               DISPLAY 'REPRISE DU JOB DE NUIT A L ETAPE '
+                       ETAPE-COURANTE
+           ELSE
+               MOVE 1 TO ETAPE-COURANTE
+               CLOSE CHKPT
+           END-IF.
+
+       EXECUTER-ETAPE.
+           IF ETAPE-COURANTE = 1
+               DISPLAY 'ETAPE 1 : EXO09'
+               MOVE 'EXO09' TO WS-COMMANDE
+               CALL 'SYSTEM' USING WS-COMMANDE
+               IF RETURN-CODE = 0
+                   PERFORM TRANSFERER-VERS-EXOTRI
+               END-IF
+           ELSE
+           IF ETAPE-COURANTE = 2
+               DISPLAY 'ETAPE 2 : EXOTRI'
+               MOVE 'EXOTRI' TO WS-COMMANDE
+               CALL 'SYSTEM' USING WS-COMMANDE
+           ELSE
+           IF ETAPE-COURANTE = 3
+               DISPLAY 'ETAPE 3 : TRIBUL'
+               MOVE 'TRIBUL' TO WS-COMMANDE
+               CALL 'SYSTEM' USING WS-COMMANDE
+           END-IF
+           END-IF
+           END-IF
+
+           IF RETURN-CODE NOT = 0
+               DISPLAY 'ETAPE ' ETAPE-COURANTE ' EN ECHEC (CODE RETOUR '
+                       RETURN-CODE '), JOB DE NUIT ARRETE'
+               STOP RUN
+           END-IF
+
+           ADD 1 TO ETAPE-COURANTE
+           PERFORM SAUVER-CHECKPOINT.
+
+       SAUVER-CHECKPOINT.
+           OPEN OUTPUT CHKPT
+           MOVE ETAPE-COURANTE TO CHKPT-ETAPE
+           WRITE enreg-CHKPT
+           END-WRITE
+           CLOSE CHKPT.
+
+       TRANSFERER-VERS-EXOTRI.
+           ACCEPT WS-GENERATION FROM ENVIRONMENT 'EXO09-GEN'
+           IF WS-GENERATION = SPACE
+               ACCEPT WS-GENERATION FROM DATE YYYYMMDD
+           END-IF
+           STRING 'C:\Users\CRM\Desktop\CLIH-' DELIMITED BY SIZE
+                  WS-GENERATION DELIMITED BY SIZE
+                  '.txt' DELIMITED BY SIZE
+               INTO WS-CLIH-PATH
+           END-STRING
+           STRING 'C:\Users\CRM\Desktop\CLIF-' DELIMITED BY SIZE
+                  WS-GENERATION DELIMITED BY SIZE
+                  '.txt' DELIMITED BY SIZE
+               INTO WS-CLIF-PATH
+           END-STRING
+           PERFORM TRANSFERER-CLIH-VERS-NOM
+           PERFORM TRANSFERER-CLIF-VERS-NOMB.
+
+       TRANSFERER-CLIH-VERS-NOM.
+           OPEN INPUT CLIH
+           OPEN OUTPUT FNOMEXOTRI
+           MOVE 0 TO COMPTEUR-NOM
+           PERFORM ECRIRE-ENTETE-NOM
+           READ CLIH
+               AT END MOVE 1 TO EOF-CLIH
+           END-READ
+           PERFORM ECRIRE-LIGNE-NOM UNTIL EOF-CLIH = 1
+           PERFORM ECRIRE-TRAILER-NOM
+           CLOSE CLIH
+           CLOSE FNOMEXOTRI.
+
+       ECRIRE-ENTETE-NOM.
+           MOVE 0 TO CTL-CLE OF enreg-FNOMEXOTRI-CONTROLE
+           MOVE 'E' TO CTL-TYPE OF enreg-FNOMEXOTRI-CONTROLE
+           MOVE 'JOBNUIT' TO CTL-PROGRAMME OF enreg-FNOMEXOTRI-CONTROLE
+           ACCEPT CTL-DATE OF enreg-FNOMEXOTRI-CONTROLE
+               FROM DATE YYYYMMDD
+           MOVE 0 TO CTL-COMPTEUR OF enreg-FNOMEXOTRI-CONTROLE
+           WRITE enreg-FNOMEXOTRI-CONTROLE
+           END-WRITE.
+
+       ECRIRE-LIGNE-NOM.
+           IF CTL-TYPE OF enreg-CLIH-CONTROLE NOT = 'E'
+              AND CTL-TYPE OF enreg-CLIH-CONTROLE NOT = 'T'
+               MOVE enreg-CLIH TO enreg-FNOMEXOTRI
+               WRITE enreg-FNOMEXOTRI
+               ADD 1 TO COMPTEUR-NOM
+           END-IF
+           READ CLIH
+               AT END MOVE 1 TO EOF-CLIH
+           END-READ.
+
+       ECRIRE-TRAILER-NOM.
+           MOVE 9999999 TO CTL-CLE OF enreg-FNOMEXOTRI-CONTROLE
+           MOVE 'T' TO CTL-TYPE OF enreg-FNOMEXOTRI-CONTROLE
+           MOVE 'JOBNUIT' TO CTL-PROGRAMME OF enreg-FNOMEXOTRI-CONTROLE
+           ACCEPT CTL-DATE OF enreg-FNOMEXOTRI-CONTROLE
+               FROM DATE YYYYMMDD
+           MOVE COMPTEUR-NOM
+               TO CTL-COMPTEUR OF enreg-FNOMEXOTRI-CONTROLE
+           WRITE enreg-FNOMEXOTRI-CONTROLE
+           END-WRITE.
+
+       TRANSFERER-CLIF-VERS-NOMB.
+           OPEN INPUT CLIF
+           OPEN OUTPUT FNOMBEXOTRI
+           MOVE 0 TO COMPTEUR-NOMB
+           PERFORM ECRIRE-ENTETE-NOMB
+           READ CLIF
+               AT END MOVE 1 TO EOF-CLIF
+           END-READ
+           PERFORM ECRIRE-LIGNE-NOMB UNTIL EOF-CLIF = 1
+           PERFORM ECRIRE-TRAILER-NOMB
+           CLOSE CLIF
+           CLOSE FNOMBEXOTRI.
+
+       ECRIRE-ENTETE-NOMB.
+           MOVE 0 TO CTL-CLE OF enreg-FNOMBEXOTRI-CONTROLE
+           MOVE 'E' TO CTL-TYPE OF enreg-FNOMBEXOTRI-CONTROLE
+           MOVE 'JOBNUIT' TO CTL-PROGRAMME OF enreg-FNOMBEXOTRI-CONTROLE
+           ACCEPT CTL-DATE OF enreg-FNOMBEXOTRI-CONTROLE
+               FROM DATE YYYYMMDD
+           MOVE 0 TO CTL-COMPTEUR OF enreg-FNOMBEXOTRI-CONTROLE
+           WRITE enreg-FNOMBEXOTRI-CONTROLE
+           END-WRITE.
+
+       ECRIRE-LIGNE-NOMB.
+           IF CTL-TYPE OF enreg-CLIF-CONTROLE NOT = 'E'
+              AND CTL-TYPE OF enreg-CLIF-CONTROLE NOT = 'T'
+               MOVE enreg-CLIF TO enreg-FNOMBEXOTRI
+               WRITE enreg-FNOMBEXOTRI
+               ADD 1 TO COMPTEUR-NOMB
+           END-IF
+           READ CLIF
+               AT END MOVE 1 TO EOF-CLIF
+           END-READ.
+
+       ECRIRE-TRAILER-NOMB.
+           MOVE 9999999 TO CTL-CLE OF enreg-FNOMBEXOTRI-CONTROLE
+           MOVE 'T' TO CTL-TYPE OF enreg-FNOMBEXOTRI-CONTROLE
+           MOVE 'JOBNUIT' TO CTL-PROGRAMME OF enreg-FNOMBEXOTRI-CONTROLE
+           ACCEPT CTL-DATE OF enreg-FNOMBEXOTRI-CONTROLE
+               FROM DATE YYYYMMDD
+           MOVE COMPTEUR-NOMB
+               TO CTL-COMPTEUR OF enreg-FNOMBEXOTRI-CONTROLE
+           WRITE enreg-FNOMBEXOTRI-CONTROLE
+           END-WRITE.
+
+       TERMINER-JOB.
+           DISPLAY 'JOB DE NUIT TERMINE'.
+
+       END PROGRAM JOBNUIT.
