@@ -0,0 +1,19 @@
+      *****************************************************************
+      * Shared customer-master record layout.
+      * Used by EXO09 (gender split), EXO13 (name split) and EXOTRI
+      * (name sort) so all three work off the same customer view.
+      *****************************************************************
+           02 NOCLI PIC 9(7).
+           02 NOM PIC X(20).
+           02 PRENOM PIC X(15).
+           02 ADRESSE-CLIENT.
+               03 NUM-RUE PIC X(5).
+               03 RUE PIC X(20).
+               03 CODE-POSTAL PIC X(5).
+               03 VILLE PIC X(20).
+           02 DATENAIS-CLIENT.
+               03 JJ-NAIS PIC 9(2).
+               03 MM-NAIS PIC 9(2).
+               03 AAAA-NAIS PIC 9(4).
+           02 TELEPHONE PIC X(10).
+           02 SEXE PIC X.
