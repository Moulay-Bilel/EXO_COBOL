@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXO13R.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT FNOM
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\Nom.txt'.
+           SELECT FPRENOM
+               ASSIGN TO
+             'C:\Users\CRM\Desktop\FICHIER EXO COBOL\Prenom.txt'.
+           SELECT FNOMPRENOM
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\NomPrenom.txt'.
+           SELECT FREJETS
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\Rejets.txt'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FNOM.
+       01  enreg-Nom.
+           COPY CLIMAST.
+       01  enreg-Nom-CONTROLE.
+           COPY CTLMAST.
+
+       FD  FPRENOM.
+       01  enreg-Prenom.
+           COPY CLIMAST.
+       01  enreg-Prenom-CONTROLE.
+           COPY CTLMAST.
+
+       FD  FNOMPRENOM.
+       01  enreg-NomPrenom.
+           COPY CLIMAST.
+
+       FD  FREJETS.
+       01  enreg-rejet.
+           02 NOCLI-NOM PIC 9(7).
+           02 NOCLI-PRENOM PIC 9(7).
+           02 MOTIF-REJET PIC X(20).
+
+
+       WORKING-STORAGE SECTION.
+       77  EOF-NOM PIC 99 VALUE 0.
+       77  EOF-PRENOM PIC 99 VALUE 0.
+       77  COMPTEURFUSION PIC 9(7) VALUE 0.
+       77  COMPTEURREJET PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INIT
+           PERFORM FUSIONNER UNTIL EOF-NOM = 1 OR EOF-PRENOM = 1
+           PERFORM FIN
+           STOP RUN.
+
+       INIT.
+           OPEN INPUT FNOM
+           OPEN INPUT FPRENOM
+           OPEN OUTPUT FNOMPRENOM
+           OPEN OUTPUT FREJETS
+           PERFORM LIRE-NOM-SUIVANT
+           PERFORM LIRE-PRENOM-SUIVANT.
+
+       FUSIONNER.
+           IF NOCLI IN enreg-Nom = NOCLI IN enreg-Prenom
+               MOVE enreg-Nom TO enreg-NomPrenom
+               MOVE PRENOM IN enreg-Prenom TO PRENOM IN enreg-NomPrenom
+               WRITE enreg-NomPrenom
+               END-WRITE
+               ADD 1 TO COMPTEURFUSION
+               PERFORM LIRE-NOM-SUIVANT
+               PERFORM LIRE-PRENOM-SUIVANT
+           ELSE
+               MOVE NOCLI IN enreg-Nom TO NOCLI-NOM
+               MOVE NOCLI IN enreg-Prenom TO NOCLI-PRENOM
+               MOVE 'NOCLI NOM/PRENOM DEPAREILLES' TO MOTIF-REJET
+               WRITE enreg-rejet
+               END-WRITE
+               ADD 1 TO COMPTEURREJET
+               IF NOCLI IN enreg-Nom < NOCLI IN enreg-Prenom
+                   PERFORM LIRE-NOM-SUIVANT
+               ELSE
+                   PERFORM LIRE-PRENOM-SUIVANT
+               END-IF
+           END-IF.
+
+       LIRE-NOM-SUIVANT.
+           READ FNOM
+               AT END MOVE 1 TO EOF-NOM
+           END-READ
+           PERFORM SAUTER-CTL-NOM
+               UNTIL EOF-NOM = 1
+                  OR (CTL-TYPE OF enreg-Nom-CONTROLE NOT = 'E'
+                      AND CTL-TYPE OF enreg-Nom-CONTROLE NOT = 'T').
+
+       SAUTER-CTL-NOM.
+           READ FNOM
+               AT END MOVE 1 TO EOF-NOM
+           END-READ.
+
+       LIRE-PRENOM-SUIVANT.
+           READ FPRENOM
+               AT END MOVE 1 TO EOF-PRENOM
+           END-READ
+           PERFORM SAUTER-CTL-PRENOM
+               UNTIL EOF-PRENOM = 1
+                  OR (CTL-TYPE OF enreg-Prenom-CONTROLE NOT = 'E'
+                      AND CTL-TYPE OF enreg-Prenom-CONTROLE NOT = 'T').
+
+       SAUTER-CTL-PRENOM.
+           READ FPRENOM
+               AT END MOVE 1 TO EOF-PRENOM
+           END-READ.
+
+       FIN.
+           DISPLAY 'ENREGISTREMENTS FUSIONNES : ' COMPTEURFUSION
+           DISPLAY 'ENREGISTREMENTS REJETES   : ' COMPTEURREJET
+           CLOSE FNOM FPRENOM FNOMPRENOM FREJETS.
+
+       END PROGRAM EXO13R.
