@@ -7,76 +7,410 @@
            SELECT fichier
                ASSIGN TO 'C:\Users\CRM\Desktop\fichier.txt'.
            SELECT CLIH
-               ASSIGN TO 'C:\Users\CRM\Desktop\CLIH.txt'.
+               ASSIGN TO WS-CLIH-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NOCLI OF enreg-CLIH.
            SELECT CLIF
-               ASSIGN TO 'C:\Users\CRM\Desktop\CLIF.txt'.
+               ASSIGN TO WS-CLIF-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NOCLI OF enreg-CLIF.
+           SELECT CLIA
+               ASSIGN TO 'C:\Users\CRM\Desktop\CLIA.txt'.
+           SELECT CLIEXC
+               ASSIGN TO 'C:\Users\CRM\Desktop\CLIEXC.txt'.
+           SELECT CHKPT
+               ASSIGN TO 'C:\Users\CRM\Desktop\EXO09.CKP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT CLIHCSV
+               ASSIGN TO 'C:\Users\CRM\Desktop\CLIH.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLIFCSV
+               ASSIGN TO 'C:\Users\CRM\Desktop\CLIF.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FAUDIT
+               ASSIGN TO 'C:\Users\CRM\Desktop\Audit.txt'.
 
        DATA DIVISION.
        FILE SECTION.
        FD  fichier.
        01  enreg-fichier.
-           02 NOM PIC X(5).
-           02 PRENOM PIC X(5).
-           02 SEXE PIC X.
+           COPY CLIMAST.
 
        FD  CLIH.
        01  enreg-CLIH.
-           02 NOM PIC X(5).
-           02 PRENOM PIC X(5).
+           COPY CLIMAST.
+       01  enreg-CLIH-CONTROLE.
+           COPY CTLMAST.
 
        FD  CLIF.
        01  enreg-CLIF.
-           02 NOM PIC X(5).
-           02 PRENOM PIC X(5).
+           COPY CLIMAST.
+       01  enreg-CLIF-CONTROLE.
+           COPY CTLMAST.
+
+       FD  CLIA.
+       01  enreg-CLIA.
+           COPY CLIMAST.
+
+       FD  CLIEXC.
+       01  enreg-CLIEXC.
+           COPY CLIMAST.
+           02 MOTIF-REJET PIC X(20).
+
+       FD  CHKPT.
+       01  enreg-CHKPT.
+           02 CHKPT-COMPTEURLU PIC 9(7).
+           02 CHKPT-COMPTEURH PIC 9(7).
+           02 CHKPT-COMPTEURF PIC 9(7).
+           02 CHKPT-COMPTEURA PIC 9(7).
+           02 CHKPT-COMPTEUREXC PIC 9(7).
+           02 CHKPT-COMPTEURIGNORE PIC 9(7).
+
+       FD  CLIHCSV.
+       01  LIGNE-CLIHCSV PIC X(80).
+
+       FD  CLIFCSV.
+       01  LIGNE-CLIFCSV PIC X(80).
+
+       FD  FAUDIT.
+       01  ENREG-AUDIT.
+           COPY AUDIT.
 
 
        WORKING-STORAGE SECTION.
        77  EOF-PAGE PIC 99 VALUE 0.
-       77  COMPTEURH PIC 99.
-       77  COMPTEURF PIC 99.
-       77  COMPTEURA PIC 99.
+       77  COMPTEURH PIC 9(7) VALUE 0.
+       77  COMPTEURF PIC 9(7) VALUE 0.
+       77  COMPTEURA PIC 9(7) VALUE 0.
+       77  COMPTEUREXC PIC 9(7) VALUE 0.
+       77  COMPTEURLU PIC 9(7) VALUE 0.
+       77  COMPTEURTOTAL PIC 9(7) VALUE 0.
+       77  WS-CHKPT-STATUS PIC X(2) VALUE '00'.
+       77  CHKPT-INTERVAL PIC 9(5) VALUE 1000.
+       77  CHKPT-A-SKIPPER PIC 9(7) VALUE 0.
+       77  CHKPT-DEPUIS-SAUVEGARDE PIC 9(5) VALUE 0.
+       77  WS-FORMAT-EXPORT PIC X(3) VALUE 'FIX'.
+       01  LIGNE-CSV-TRAVAIL PIC X(80).
+       77  WS-MODE-SEXE PIC X(4) VALUE 'TOUS'.
+       77  COMPTEURIGNORE PIC 9(7) VALUE 0.
+       77  AUDIT-OP-TRAVAIL PIC X(12) VALUE SPACE.
+       77  AUDIT-CLE-TRAVAIL PIC X(10) VALUE SPACE.
+       77  WS-GENERATION PIC X(8) VALUE SPACE.
+       77  WS-REPRISE PIC X(1) VALUE 'N'.
+       77  WS-CLE-INVALIDE PIC X(1) VALUE 'N'.
+       01  WS-CLIH-PATH PIC X(80) VALUE SPACE.
+       01  WS-CLIF-PATH PIC X(80) VALUE SPACE.
 
        PROCEDURE DIVISION.
-           OPEN INPUT fichier
-           OPEN OUTPUT CLIH CLIF
+           ACCEPT WS-FORMAT-EXPORT FROM ENVIRONMENT 'EXO09-FORMAT'
+           ACCEPT WS-MODE-SEXE FROM ENVIRONMENT 'EXO09-SEXE'
+           IF WS-MODE-SEXE NOT = 'H' AND WS-MODE-SEXE NOT = 'F'
+               MOVE 'TOUS' TO WS-MODE-SEXE
+           END-IF
+           ACCEPT WS-GENERATION FROM ENVIRONMENT 'EXO09-GEN'
+           IF WS-GENERATION = SPACE
+               ACCEPT WS-GENERATION FROM DATE YYYYMMDD
+           END-IF
+           STRING 'C:\Users\CRM\Desktop\CLIH-' DELIMITED BY SIZE
+                  WS-GENERATION DELIMITED BY SIZE
+                  '.txt' DELIMITED BY SIZE
+               INTO WS-CLIH-PATH
+           END-STRING
+           STRING 'C:\Users\CRM\Desktop\CLIF-' DELIMITED BY SIZE
+                  WS-GENERATION DELIMITED BY SIZE
+                  '.txt' DELIMITED BY SIZE
+               INTO WS-CLIF-PATH
+           END-STRING
+           PERFORM RESTART-DEPUIS-CHECKPOINT
+           IF WS-REPRISE = 'O'
+               OPEN EXTEND CLIA CLIEXC
+           ELSE
+               OPEN OUTPUT CLIA CLIEXC
+           END-IF
+           OPEN EXTEND FAUDIT
+           IF WS-MODE-SEXE = 'TOUS' OR WS-MODE-SEXE = 'H'
+               IF WS-REPRISE = 'O'
+                   OPEN I-O CLIH
+               ELSE
+                   OPEN OUTPUT CLIH
+                   PERFORM ECRIRE-ENTETE-CLIH
+               END-IF
+           END-IF
+           IF WS-MODE-SEXE = 'TOUS' OR WS-MODE-SEXE = 'F'
+               IF WS-REPRISE = 'O'
+                   OPEN I-O CLIF
+               ELSE
+                   OPEN OUTPUT CLIF
+                   PERFORM ECRIRE-ENTETE-CLIF
+               END-IF
+           END-IF
+           IF WS-FORMAT-EXPORT = 'CSV'
+               IF WS-MODE-SEXE = 'TOUS' OR WS-MODE-SEXE = 'H'
+                   IF WS-REPRISE = 'O'
+                       OPEN EXTEND CLIHCSV
+                   ELSE
+                       OPEN OUTPUT CLIHCSV
+                   END-IF
+               END-IF
+               IF WS-MODE-SEXE = 'TOUS' OR WS-MODE-SEXE = 'F'
+                   IF WS-REPRISE = 'O'
+                       OPEN EXTEND CLIFCSV
+                   ELSE
+                       OPEN OUTPUT CLIFCSV
+                   END-IF
+               END-IF
+               IF WS-REPRISE NOT = 'O'
+                   PERFORM ECRIRE-ENTETES-CSV
+               END-IF
+           END-IF
            READ fichier
                AT END MOVE 1 TO EOF-PAGE
            END-READ
+           IF EOF-PAGE NOT = 1
+               ADD 1 TO COMPTEURLU
+           END-IF
 
            PERFORM CALCUL UNTIL EOF-PAGE = 1
            DISPLAY COMPTEURH
            DISPLAY COMPTEURF
            DISPLAY COMPTEURA
-           CLOSE fichier CLIH CLIF
+           PERFORM RAPPORT-RECONCILIATION
+           CLOSE fichier CLIA CLIEXC FAUDIT
+           IF WS-MODE-SEXE = 'TOUS' OR WS-MODE-SEXE = 'H'
+               PERFORM ECRIRE-TRAILER-CLIH
+               CLOSE CLIH
+           END-IF
+           IF WS-MODE-SEXE = 'TOUS' OR WS-MODE-SEXE = 'F'
+               PERFORM ECRIRE-TRAILER-CLIF
+               CLOSE CLIF
+           END-IF
+           IF WS-FORMAT-EXPORT = 'CSV'
+               IF WS-MODE-SEXE = 'TOUS' OR WS-MODE-SEXE = 'H'
+                   CLOSE CLIHCSV
+               END-IF
+               IF WS-MODE-SEXE = 'TOUS' OR WS-MODE-SEXE = 'F'
+                   CLOSE CLIFCSV
+               END-IF
+           END-IF
            STOP RUN.
 
+       ECRIRE-ENTETES-CSV.
+           IF WS-MODE-SEXE = 'TOUS' OR WS-MODE-SEXE = 'H'
+               MOVE 'NOCLI,NOM,PRENOM,SEXE' TO LIGNE-CLIHCSV
+               WRITE LIGNE-CLIHCSV
+           END-IF
+           IF WS-MODE-SEXE = 'TOUS' OR WS-MODE-SEXE = 'F'
+               MOVE 'NOCLI,NOM,PRENOM,SEXE' TO LIGNE-CLIFCSV
+               WRITE LIGNE-CLIFCSV
+           END-IF.
+
+       RESTART-DEPUIS-CHECKPOINT.
+           OPEN INPUT fichier
+           OPEN INPUT CHKPT
+           IF WS-CHKPT-STATUS = '00'
+               READ CHKPT
+                   AT END MOVE '10' TO WS-CHKPT-STATUS
+               END-READ
+           END-IF
+           IF WS-CHKPT-STATUS = '00'
+               MOVE 'O' TO WS-REPRISE
+               MOVE CHKPT-COMPTEURLU TO COMPTEURLU CHKPT-A-SKIPPER
+               MOVE CHKPT-COMPTEURH TO COMPTEURH
+               MOVE CHKPT-COMPTEURF TO COMPTEURF
+               MOVE CHKPT-COMPTEURA TO COMPTEURA
+               MOVE CHKPT-COMPTEUREXC TO COMPTEUREXC
+               MOVE CHKPT-COMPTEURIGNORE TO COMPTEURIGNORE
+               CLOSE CHKPT
+               DISPLAY 'REPRISE SUR CHECKPOINT A PARTIR DE '
+                       CHKPT-A-SKIPPER ' ENREGISTREMENTS'
+               PERFORM SAUTER-ENREGISTREMENT
+                   CHKPT-A-SKIPPER TIMES
+           ELSE
+               CLOSE CHKPT
+           END-IF.
+
+       SAUTER-ENREGISTREMENT.
+           READ fichier
+               AT END MOVE 1 TO EOF-PAGE
+           END-READ.
+
+       SAUVER-CHECKPOINT.
+           OPEN OUTPUT CHKPT
+           MOVE COMPTEURLU TO CHKPT-COMPTEURLU
+           MOVE COMPTEURH TO CHKPT-COMPTEURH
+           MOVE COMPTEURF TO CHKPT-COMPTEURF
+           MOVE COMPTEURA TO CHKPT-COMPTEURA
+           MOVE COMPTEUREXC TO CHKPT-COMPTEUREXC
+           MOVE COMPTEURIGNORE TO CHKPT-COMPTEURIGNORE
+           WRITE enreg-CHKPT
+           CLOSE CHKPT.
+
        CALCUL.
-           IF SEXE = 'H' THEN
-               COMPUTE COMPTEURH = COMPTEURH + 1
-               MOVE enreg-fichier TO enreg-CLIH
-               WRITE enreg-CLIH
+           IF NOM IN enreg-fichier = SPACES
+              OR PRENOM IN enreg-fichier = SPACES
+               COMPUTE COMPTEUREXC = COMPTEUREXC + 1
+               MOVE enreg-fichier TO enreg-CLIEXC
+               MOVE 'NOM OU PRENOM VIDE' TO MOTIF-REJET
+               WRITE enreg-CLIEXC
                END-WRITE
            ELSE
-               IF SEXE = 'F'
-                 COMPUTE COMPTEURF = COMPTEURF + 1
-                 MOVE enreg-fichier TO enreg-CLIF
-                 WRITE enreg-CLIF
-                 END-WRITE
-
+               IF SEXE IN enreg-fichier = 'H' THEN
+                   IF WS-MODE-SEXE = 'TOUS' OR WS-MODE-SEXE = 'H'
+                       MOVE 'N' TO WS-CLE-INVALIDE
+                       COMPUTE COMPTEURH = COMPTEURH + 1
+                       MOVE enreg-fichier TO enreg-CLIH
+                       WRITE enreg-CLIH
+                           INVALID KEY
+                               MOVE 'O' TO WS-CLE-INVALIDE
+                               COMPUTE COMPTEURH = COMPTEURH - 1
+                               COMPUTE COMPTEUREXC = COMPTEUREXC + 1
+                               MOVE enreg-fichier TO enreg-CLIEXC
+                               MOVE 'NOCLI CLIH HORS SEQUENCE'
+                                   TO MOTIF-REJET
+                               WRITE enreg-CLIEXC
+                       END-WRITE
+                       IF WS-CLE-INVALIDE = 'N'
+                           MOVE 'ECRIT CLIH' TO AUDIT-OP-TRAVAIL
+                           MOVE NOCLI IN enreg-fichier
+                               TO AUDIT-CLE-TRAVAIL
+                           PERFORM ENREGISTRER-AUDIT
+                           IF WS-FORMAT-EXPORT = 'CSV'
+                               PERFORM CONSTRUIRE-LIGNE-CSV
+                               MOVE LIGNE-CSV-TRAVAIL TO LIGNE-CLIHCSV
+                               WRITE LIGNE-CLIHCSV
+                           END-IF
+                       END-IF
+                   ELSE
+                       COMPUTE COMPTEURIGNORE = COMPTEURIGNORE + 1
+                   END-IF
                ELSE
-                 COMPUTE COMPTEURA = COMPTEURA + 1
+                   IF SEXE IN enreg-fichier = 'F'
+                    IF WS-MODE-SEXE = 'TOUS' OR WS-MODE-SEXE = 'F'
+                     MOVE 'N' TO WS-CLE-INVALIDE
+                     COMPUTE COMPTEURF = COMPTEURF + 1
+                     MOVE enreg-fichier TO enreg-CLIF
+                     WRITE enreg-CLIF
+                         INVALID KEY
+                             MOVE 'O' TO WS-CLE-INVALIDE
+                             COMPUTE COMPTEURF = COMPTEURF - 1
+                             COMPUTE COMPTEUREXC = COMPTEUREXC + 1
+                             MOVE enreg-fichier TO enreg-CLIEXC
+                             MOVE 'NOCLI CLIF HORS SEQUENCE'
+                                 TO MOTIF-REJET
+                             WRITE enreg-CLIEXC
+                     END-WRITE
+                     IF WS-CLE-INVALIDE = 'N'
+                         MOVE 'ECRIT CLIF' TO AUDIT-OP-TRAVAIL
+                         MOVE NOCLI IN enreg-fichier
+                             TO AUDIT-CLE-TRAVAIL
+                         PERFORM ENREGISTRER-AUDIT
+                         IF WS-FORMAT-EXPORT = 'CSV'
+                             PERFORM CONSTRUIRE-LIGNE-CSV
+                             MOVE LIGNE-CSV-TRAVAIL TO LIGNE-CLIFCSV
+                             WRITE LIGNE-CLIFCSV
+                         END-IF
+                     END-IF
+                    ELSE
+                     COMPUTE COMPTEURIGNORE = COMPTEURIGNORE + 1
+                    END-IF
+
+                   ELSE
+                     COMPUTE COMPTEURA = COMPTEURA + 1
+                     MOVE enreg-fichier TO enreg-CLIA
+                     WRITE enreg-CLIA
+                     END-WRITE
+                     MOVE 'ECRIT CLIA' TO AUDIT-OP-TRAVAIL
+                     MOVE NOCLI IN enreg-fichier TO AUDIT-CLE-TRAVAIL
+                     PERFORM ENREGISTRER-AUDIT
 
+                   END-IF
                END-IF
            END-IF
 
            READ fichier
                AT END MOVE 1 TO EOF-PAGE
-           END-READ.
+           END-READ
+           IF EOF-PAGE NOT = 1
+               ADD 1 TO COMPTEURLU
+               ADD 1 TO CHKPT-DEPUIS-SAUVEGARDE
+               IF CHKPT-DEPUIS-SAUVEGARDE >= CHKPT-INTERVAL
+                   PERFORM SAUVER-CHECKPOINT
+                   MOVE 0 TO CHKPT-DEPUIS-SAUVEGARDE
+               END-IF
+           END-IF.
+
+       CONSTRUIRE-LIGNE-CSV.
+           MOVE SPACES TO LIGNE-CSV-TRAVAIL
+           STRING NOCLI IN enreg-fichier DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  NOM IN enreg-fichier DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  PRENOM IN enreg-fichier DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  SEXE IN enreg-fichier DELIMITED BY SIZE
+               INTO LIGNE-CSV-TRAVAIL
+           END-STRING.
 
+       ENREGISTRER-AUDIT.
+           MOVE 'EXO09' TO AUDIT-PROGRAMME
+           MOVE AUDIT-OP-TRAVAIL TO AUDIT-OPERATION
+           MOVE AUDIT-CLE-TRAVAIL TO AUDIT-CLE
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-HEURE FROM TIME
+           WRITE ENREG-AUDIT
+           END-WRITE.
 
+       ECRIRE-ENTETE-CLIH.
+           MOVE 0 TO CTL-CLE OF enreg-CLIH-CONTROLE
+           MOVE 'E' TO CTL-TYPE OF enreg-CLIH-CONTROLE
+           MOVE 'EXO09' TO CTL-PROGRAMME OF enreg-CLIH-CONTROLE
+           ACCEPT CTL-DATE OF enreg-CLIH-CONTROLE FROM DATE YYYYMMDD
+           MOVE 0 TO CTL-COMPTEUR OF enreg-CLIH-CONTROLE
+           WRITE enreg-CLIH-CONTROLE
+           END-WRITE.
 
+       ECRIRE-ENTETE-CLIF.
+           MOVE 0 TO CTL-CLE OF enreg-CLIF-CONTROLE
+           MOVE 'E' TO CTL-TYPE OF enreg-CLIF-CONTROLE
+           MOVE 'EXO09' TO CTL-PROGRAMME OF enreg-CLIF-CONTROLE
+           ACCEPT CTL-DATE OF enreg-CLIF-CONTROLE FROM DATE YYYYMMDD
+           MOVE 0 TO CTL-COMPTEUR OF enreg-CLIF-CONTROLE
+           WRITE enreg-CLIF-CONTROLE
+           END-WRITE.
 
+       ECRIRE-TRAILER-CLIH.
+           MOVE 9999999 TO CTL-CLE OF enreg-CLIH-CONTROLE
+           MOVE 'T' TO CTL-TYPE OF enreg-CLIH-CONTROLE
+           MOVE 'EXO09' TO CTL-PROGRAMME OF enreg-CLIH-CONTROLE
+           ACCEPT CTL-DATE OF enreg-CLIH-CONTROLE FROM DATE YYYYMMDD
+           MOVE COMPTEURH TO CTL-COMPTEUR OF enreg-CLIH-CONTROLE
+           WRITE enreg-CLIH-CONTROLE
+           END-WRITE.
 
+       ECRIRE-TRAILER-CLIF.
+           MOVE 9999999 TO CTL-CLE OF enreg-CLIF-CONTROLE
+           MOVE 'T' TO CTL-TYPE OF enreg-CLIF-CONTROLE
+           MOVE 'EXO09' TO CTL-PROGRAMME OF enreg-CLIF-CONTROLE
+           ACCEPT CTL-DATE OF enreg-CLIF-CONTROLE FROM DATE YYYYMMDD
+           MOVE COMPTEURF TO CTL-COMPTEUR OF enreg-CLIF-CONTROLE
+           WRITE enreg-CLIF-CONTROLE
+           END-WRITE.
+
+       RAPPORT-RECONCILIATION.
+           COMPUTE COMPTEURTOTAL = COMPTEURH + COMPTEURF + COMPTEURA
+                                  + COMPTEUREXC + COMPTEURIGNORE
+           DISPLAY '--- RAPPORT DE RECONCILIATION ---'
+           DISPLAY 'ENREGISTREMENTS LUS      : ' COMPTEURLU
+           DISPLAY 'ENREGISTREMENTS REPARTIS : ' COMPTEURTOTAL
+           IF COMPTEURTOTAL NOT = COMPTEURLU
+               DISPLAY 'ANOMALIE : ECART DETECTE ENTRE LES LUS ET LES '
+                       'REPARTIS'
+           ELSE
+               DISPLAY 'CONTROLE OK : AUCUN ECART'
+           END-IF.
 
 
 
