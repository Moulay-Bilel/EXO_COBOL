@@ -11,6 +11,14 @@
            SELECT salaT
            ASSIGN TO
             'C:\Users\CRM\Desktop\FICHIER_EXO_COBOL\salarierT.txt'.
+           SELECT FAUDIT
+           ASSIGN TO
+            'C:\Users\CRM\Desktop\FICHIER_EXO_COBOL\Audit.txt'.
+           SELECT salaTCSV
+           ASSIGN TO
+            'C:\Users\CRM\Desktop\FICHIER_EXO_COBOL\salarierT.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
 
 
 
@@ -20,71 +28,232 @@
        01  enreg-salarier.
            02 id-salarier PIC 9(2).
            02 NOM PIC X(5).
+           02 SALAIRE PIC 9(6)V99.
+           02 DEPARTEMENT PIC X(10).
 
        FD  salaT.
        01  enreg-salarierT.
-           02 id-salrierT PIC 9(2).
+           02 id-salarierT PIC 9(2).
            02 NOM1 PIC X(5).
+           02 SALAIRE1 PIC 9(6)V99.
+           02 DEPARTEMENT1 PIC X(10).
+       01  enreg-salarierT-CONTROLE.
+           02 TYPE-CTL-SAL PIC X(1).
+           02 PROGRAMME-CTL-SAL PIC X(8).
+           02 DATE-CTL-SAL PIC 9(8).
+           02 NB-CTL-SAL PIC 9(7).
+           02 FILLER PIC X(1).
+
+       FD  FAUDIT.
+       01  ENREG-AUDIT.
+           COPY AUDIT.
 
+       FD  salaTCSV.
+       01  LIGNE-SALATCSV PIC X(80).
 
 
 
        WORKING-STORAGE SECTION.
        77  EOF PIC 99 VALUE 0.
+       77  NB-SALARIES PIC 9(4) VALUE 0.
+       77  BOUGE PIC 9 VALUE 1.
+       77  POS1 PIC 9(4) VALUE 1.
+       77  POS2 PIC 9(4) VALUE 2.
+       77  POS-ECRITURE PIC 9(4) VALUE 1.
+       77  AUDIT-OP-TRAVAIL PIC X(12) VALUE SPACE.
+       77  AUDIT-CLE-TRAVAIL PIC X(10) VALUE SPACE.
+       77  WS-FORMAT-EXPORT PIC X(3) VALUE 'FIX'.
+       77  WS-DEPT-COURANT PIC X(10) VALUE SPACE.
+       77  WS-SOUS-TOTAL PIC 9(8)V99 VALUE 0.
+       01  LIGNE-CSV-TRAVAIL PIC X(80).
 
        01  enreg-TEMPO.
            02 id-TEMPO PIC 9(2).
            02 NOM-TEMPO PIC X(5).
+           02 SALAIRE-TEMPO PIC 9(6)V99.
+           02 DEPARTEMENT-TEMPO PIC X(10).
+
+       01  TABLE-SALARIES.
+           02 SALARIE-TAB OCCURS 200 TIMES.
+              03 ID-TAB PIC 9(2).
+              03 NOM-TAB PIC X(5).
+              03 SALAIRE-TAB PIC 9(6)V99.
+              03 DEPARTEMENT-TAB PIC X(10).
 
        PROCEDURE DIVISION.
        MAIN-PRO.
            PERFORM INIT
-           PERFORM TRIAGE UNTIL EOF = 1
-           PERFORM LECTURE
+           PERFORM TRIER-SALARIES UNTIL BOUGE = 0
            PERFORM FIN
 
            STOP RUN.
 
        INIT.
+           ACCEPT WS-FORMAT-EXPORT FROM ENVIRONMENT 'TRIBUL-FORMAT'
            OPEN INPUT sala.
            OPEN OUTPUT salaT.
+           OPEN EXTEND FAUDIT.
+           PERFORM ECRIRE-ENTETE-SALAIRE.
+           IF WS-FORMAT-EXPORT = 'CSV'
+               OPEN OUTPUT salaTCSV
+               PERFORM ECRIRE-ENTETES-CSV
+           END-IF.
 
            READ sala
                AT END MOVE 1 TO EOF
            END-READ
 
-           MOVE enreg-salarier TO enreg-TEMPO.
+           PERFORM CHARGER-SALARIE UNTIL EOF = 1.
+
+       CHARGER-SALARIE.
+           IF NB-SALARIES = 200
+               PERFORM ABANDONNER-CHARGEMENT
+           END-IF
+           ADD 1 TO NB-SALARIES
+           MOVE id-salarier TO ID-TAB(NB-SALARIES)
+           MOVE NOM TO NOM-TAB(NB-SALARIES)
+           MOVE SALAIRE TO SALAIRE-TAB(NB-SALARIES)
+           MOVE DEPARTEMENT TO DEPARTEMENT-TAB(NB-SALARIES)
 
            READ sala
                AT END MOVE 1 TO EOF
            END-READ.
 
-
-       TRIAGE.
+       TRIER-SALARIES.
             DISPLAY 'TRIAGE'
 
-           IF id-salarier < id-TEMPO THEN
-               MOVE enreg-salarier TO enreg-salarierT
-               WRITE enreg-salarierT
-               END-WRITE
-           ELSE
-                 MOVE enreg-TEMPO TO enreg-salarierT
-               WRITE enreg-salarierT
-               END-WRITE
-                 MOVE enreg-salarier TO enreg-TEMPO
+           MOVE 0 TO BOUGE
+           MOVE 1 TO POS1
+           MOVE 2 TO POS2
+           PERFORM COMPARER-PAIRE UNTIL POS2 > NB-SALARIES.
 
+       COMPARER-PAIRE.
+           IF DEPARTEMENT-TAB(POS1) > DEPARTEMENT-TAB(POS2)
+               PERFORM ECHANGER-PAIRE
+               MOVE 1 TO BOUGE
+           ELSE
+               IF DEPARTEMENT-TAB(POS1) = DEPARTEMENT-TAB(POS2)
+                       AND ID-TAB(POS1) > ID-TAB(POS2)
+                   PERFORM ECHANGER-PAIRE
+                   MOVE 1 TO BOUGE
+               ELSE
+                   IF DEPARTEMENT-TAB(POS1) = DEPARTEMENT-TAB(POS2)
+                           AND ID-TAB(POS1) = ID-TAB(POS2)
+                           AND NOM-TAB(POS1) > NOM-TAB(POS2)
+                       PERFORM ECHANGER-PAIRE
+                       MOVE 1 TO BOUGE
+                   END-IF
+               END-IF
            END-IF
 
-           READ sala
-               AT END MOVE 1 TO EOF
-           END-READ.
-       LECTURE.
+           ADD 1 TO POS1 POS2.
+
+       ECHANGER-PAIRE.
+           MOVE ID-TAB(POS1) TO id-TEMPO
+           MOVE NOM-TAB(POS1) TO NOM-TEMPO
+           MOVE SALAIRE-TAB(POS1) TO SALAIRE-TEMPO
+           MOVE DEPARTEMENT-TAB(POS1) TO DEPARTEMENT-TEMPO
 
+           MOVE ID-TAB(POS2) TO ID-TAB(POS1)
+           MOVE NOM-TAB(POS2) TO NOM-TAB(POS1)
+           MOVE SALAIRE-TAB(POS2) TO SALAIRE-TAB(POS1)
+           MOVE DEPARTEMENT-TAB(POS2) TO DEPARTEMENT-TAB(POS1)
 
+           MOVE id-TEMPO TO ID-TAB(POS2)
+           MOVE NOM-TEMPO TO NOM-TAB(POS2)
+           MOVE SALAIRE-TEMPO TO SALAIRE-TAB(POS2)
+           MOVE DEPARTEMENT-TEMPO TO DEPARTEMENT-TAB(POS2).
 
        FIN.
-           WRITE enreg-salarierT FROM enreg-TEMPO
+           DISPLAY '--- LISTING DES SALAIRES TRIES PAR DEPARTEMENT ---'
+           MOVE 1 TO POS-ECRITURE
+           PERFORM ECRIRE-SALARIE UNTIL POS-ECRITURE > NB-SALARIES
+           PERFORM AFFICHER-SOUS-TOTAL-DEPT
+           PERFORM ECRIRE-TRAILER-SALAIRE
            CLOSE sala
-           CLOSE salaT.
+           CLOSE salaT
+           CLOSE FAUDIT
+           IF WS-FORMAT-EXPORT = 'CSV'
+               CLOSE salaTCSV
+           END-IF.
+
+       ECRIRE-ENTETE-SALAIRE.
+           MOVE 'E' TO TYPE-CTL-SAL
+           MOVE 'TRIBUL' TO PROGRAMME-CTL-SAL
+           ACCEPT DATE-CTL-SAL FROM DATE YYYYMMDD
+           MOVE 0 TO NB-CTL-SAL
+           WRITE enreg-salarierT-CONTROLE.
+
+       ECRIRE-TRAILER-SALAIRE.
+           MOVE 'T' TO TYPE-CTL-SAL
+           MOVE 'TRIBUL' TO PROGRAMME-CTL-SAL
+           ACCEPT DATE-CTL-SAL FROM DATE YYYYMMDD
+           MOVE NB-SALARIES TO NB-CTL-SAL
+           WRITE enreg-salarierT-CONTROLE.
+
+       ECRIRE-ENTETES-CSV.
+           MOVE 'ID,NOM,SALAIRE,DEPARTEMENT' TO LIGNE-SALATCSV
+           WRITE LIGNE-SALATCSV.
+
+       CONSTRUIRE-LIGNE-CSV.
+           MOVE SPACES TO LIGNE-CSV-TRAVAIL
+           STRING id-salarierT DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  NOM1 DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  SALAIRE1 DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  DEPARTEMENT1 DELIMITED BY SIZE
+               INTO LIGNE-CSV-TRAVAIL
+           END-STRING.
+
+       ECRIRE-SALARIE.
+           IF DEPARTEMENT-TAB(POS-ECRITURE) NOT = WS-DEPT-COURANT
+               IF WS-DEPT-COURANT NOT = SPACE
+                   PERFORM AFFICHER-SOUS-TOTAL-DEPT
+               END-IF
+               MOVE DEPARTEMENT-TAB(POS-ECRITURE) TO WS-DEPT-COURANT
+               MOVE 0 TO WS-SOUS-TOTAL
+           END-IF
+           ADD SALAIRE-TAB(POS-ECRITURE) TO WS-SOUS-TOTAL
+
+           MOVE ID-TAB(POS-ECRITURE) TO id-salarierT
+           MOVE NOM-TAB(POS-ECRITURE) TO NOM1
+           MOVE SALAIRE-TAB(POS-ECRITURE) TO SALAIRE1
+           MOVE DEPARTEMENT-TAB(POS-ECRITURE) TO DEPARTEMENT1
+           WRITE enreg-salarierT
+           END-WRITE
+           IF WS-FORMAT-EXPORT = 'CSV'
+               PERFORM CONSTRUIRE-LIGNE-CSV
+               MOVE LIGNE-CSV-TRAVAIL TO LIGNE-SALATCSV
+               WRITE LIGNE-SALATCSV
+           END-IF
+           MOVE 'ECRIT SAL' TO AUDIT-OP-TRAVAIL
+           MOVE ID-TAB(POS-ECRITURE) TO AUDIT-CLE-TRAVAIL
+           PERFORM ENREGISTRER-AUDIT
+           ADD 1 TO POS-ECRITURE.
+
+       ABANDONNER-CHARGEMENT.
+           DISPLAY 'DEPASSEMENT DE CAPACITE TABLE-SALARIES (MAX 200)'
+           CLOSE sala
+           CLOSE salaT
+           CLOSE FAUDIT
+           IF WS-FORMAT-EXPORT = 'CSV'
+               CLOSE salaTCSV
+           END-IF
+           STOP RUN.
+
+       AFFICHER-SOUS-TOTAL-DEPT.
+           DISPLAY 'DEPARTEMENT ' WS-DEPT-COURANT
+                   ' SOUS-TOTAL SALAIRES : ' WS-SOUS-TOTAL.
+
+       ENREGISTRER-AUDIT.
+           MOVE 'TRIBUL' TO AUDIT-PROGRAMME
+           MOVE AUDIT-OP-TRAVAIL TO AUDIT-OPERATION
+           MOVE AUDIT-CLE-TRAVAIL TO AUDIT-CLE
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-HEURE FROM TIME
+           WRITE ENREG-AUDIT
+           END-WRITE.
 
        END PROGRAM TriBul.
