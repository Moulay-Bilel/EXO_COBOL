@@ -1,7 +1,25 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXO02.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT FCLIENTS
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\Clients02.txt'.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FCLIENTS.
+       01  ENREG-CLIENT.
+           02 NOM-CLI PIC X(20).
+           02 PRENOM-CLI PIC X(15).
+           02 DATENAIS-CLI.
+               03 JJ-CLI PIC 9(2).
+               03 MM-CLI PIC 9(2).
+               03 AAAA-CLI PIC 9(4).
+           02 AGE-CLI PIC 999.
+
        WORKING-STORAGE SECTION.
 
 
@@ -9,11 +27,17 @@
        01  NOM PIC X(20) VALUE ' '.
        01  PRENOM PIC X(15) VALUE ' '.
        01  DATENAIS.
-           03 JJ PIC X(2).
-           03 MM PIC X(2).
-           03 ANNEE.
-               05 SS PIC X(2).
-               05 AA PIC X(2).
+           03 JJ PIC 9(2).
+           03 MM PIC 9(2).
+           03 AAAA PIC 9(4).
+
+       01  WS-DATE-SYSTEME.
+           03 AAAA-SYSTEME PIC 9(4).
+           03 MM-SYSTEME PIC 9(2).
+           03 JJ-SYSTEME PIC 9(2).
+
+       77  AGE PIC 999 VALUE 0.
+       77  DATE-VALIDE PIC X VALUE 'N'.
 
 
 
@@ -26,7 +50,56 @@
        DISPLAY 'QUEL EST VOTRE PRENOM'
        ACCEPT PRENOM.
 
-       DISPLAY 'QUEL EST VOTRE DATE DE NAISSANCE'
-       ACCEPT  ANNEE.
+       PERFORM SAISIR-DATE UNTIL DATE-VALIDE = 'O'.
+
+       PERFORM CALCULER-AGE.
+
+       DISPLAY 'Bonjour ' NOM PRENOM ' vous etes ne le '
+           JJ '/' MM '/' AAAA.
+       DISPLAY 'Vous avez ' AGE ' ans'.
+
+       PERFORM ENREGISTRER-CLIENT.
+
+       STOP RUN.
+
+       SAISIR-DATE.
+           DISPLAY 'JOUR DE NAISSANCE (JJ)'
+           ACCEPT JJ
+           DISPLAY 'MOIS DE NAISSANCE (MM)'
+           ACCEPT MM
+           DISPLAY 'ANNEE DE NAISSANCE (AAAA)'
+           ACCEPT AAAA
+
+           IF JJ >= 1 AND JJ <= 31 AND MM >= 1 AND MM <= 12
+               MOVE 'O' TO DATE-VALIDE
+           ELSE
+               DISPLAY 'DATE INVALIDE, VEUILLEZ RECOMMENCER'
+               MOVE 'N' TO DATE-VALIDE
+           END-IF.
+
+       CALCULER-AGE.
+           ACCEPT WS-DATE-SYSTEME FROM DATE YYYYMMDD
+
+           COMPUTE AGE = AAAA-SYSTEME - AAAA
+
+           IF MM-SYSTEME < MM
+               SUBTRACT 1 FROM AGE
+           ELSE
+               IF MM-SYSTEME = MM AND JJ-SYSTEME < JJ
+                   SUBTRACT 1 FROM AGE
+               END-IF
+           END-IF.
+
+       ENREGISTRER-CLIENT.
+           OPEN EXTEND FCLIENTS
+           MOVE NOM TO NOM-CLI
+           MOVE PRENOM TO PRENOM-CLI
+           MOVE JJ TO JJ-CLI
+           MOVE MM TO MM-CLI
+           MOVE AAAA TO AAAA-CLI
+           MOVE AGE TO AGE-CLI
+           WRITE ENREG-CLIENT
+           END-WRITE
+           CLOSE FCLIENTS.
 
-       DISPLAY 'Bonjour ' NOM PRENOM 'vous etes ne le ' ANNEE.
+       END PROGRAM EXO02.
