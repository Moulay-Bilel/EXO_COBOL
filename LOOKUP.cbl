@@ -0,0 +1,124 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOOKUP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CLIH
+               ASSIGN TO WS-CLIH-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS NOCLI OF enreg-CLIH
+               FILE STATUS IS WS-CLIH-STATUS.
+           SELECT CLIF
+               ASSIGN TO WS-CLIF-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS NOCLI OF enreg-CLIF
+               FILE STATUS IS WS-CLIF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIH.
+       01  enreg-CLIH.
+           COPY CLIMAST.
+
+       FD  CLIF.
+       01  enreg-CLIF.
+           COPY CLIMAST.
+
+       WORKING-STORAGE SECTION.
+       77  WS-CLIH-STATUS PIC X(2) VALUE '00'.
+       77  WS-CLIF-STATUS PIC X(2) VALUE '00'.
+       77  WS-NOCLI-SAISI PIC 9(7) VALUE 0.
+       77  WS-CONTINUER PIC X VALUE 'O'.
+       77  TROUVE PIC X VALUE 'N'.
+       77  WS-GENERATION PIC X(8) VALUE SPACE.
+       77  WS-CLIH-DISPONIBLE PIC X VALUE 'O'.
+       77  WS-CLIF-DISPONIBLE PIC X VALUE 'O'.
+       01  WS-CLIH-PATH PIC X(80) VALUE SPACE.
+       01  WS-CLIF-PATH PIC X(80) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INIT
+           PERFORM INTERROGER UNTIL WS-CONTINUER = 'N'
+           PERFORM FIN
+           STOP RUN.
+
+       INIT.
+           ACCEPT WS-GENERATION FROM ENVIRONMENT 'EXO09-GEN'
+           IF WS-GENERATION = SPACE
+               ACCEPT WS-GENERATION FROM DATE YYYYMMDD
+           END-IF
+           STRING 'C:\Users\CRM\Desktop\CLIH-' DELIMITED BY SIZE
+                  WS-GENERATION DELIMITED BY SIZE
+                  '.txt' DELIMITED BY SIZE
+               INTO WS-CLIH-PATH
+           END-STRING
+           STRING 'C:\Users\CRM\Desktop\CLIF-' DELIMITED BY SIZE
+                  WS-GENERATION DELIMITED BY SIZE
+                  '.txt' DELIMITED BY SIZE
+               INTO WS-CLIF-PATH
+           END-STRING
+           OPEN INPUT CLIH
+           IF WS-CLIH-STATUS NOT = '00'
+               DISPLAY 'CLIH ABSENT POUR CETTE GENERATION'
+               MOVE 'N' TO WS-CLIH-DISPONIBLE
+           END-IF
+           OPEN INPUT CLIF
+           IF WS-CLIF-STATUS NOT = '00'
+               DISPLAY 'CLIF ABSENT POUR CETTE GENERATION'
+               MOVE 'N' TO WS-CLIF-DISPONIBLE
+           END-IF.
+
+       INTERROGER.
+           DISPLAY 'NUMERO DE CLIENT (0000000 POUR QUITTER) : '
+           ACCEPT WS-NOCLI-SAISI
+           IF WS-NOCLI-SAISI = 0
+               MOVE 'N' TO WS-CONTINUER
+           ELSE
+               PERFORM RECHERCHER-CLIENT
+           END-IF.
+
+       RECHERCHER-CLIENT.
+           MOVE 'N' TO TROUVE
+           IF WS-CLIH-DISPONIBLE = 'O'
+               MOVE WS-NOCLI-SAISI TO NOCLI OF enreg-CLIH
+               READ CLIH
+                   INVALID KEY CONTINUE
+               END-READ
+               IF WS-CLIH-STATUS = '00'
+                   MOVE 'O' TO TROUVE
+                   DISPLAY 'CLIENT (LISTE H) : '
+                       NOM OF enreg-CLIH ' ' PRENOM OF enreg-CLIH
+               END-IF
+           END-IF
+
+           IF TROUVE = 'N' AND WS-CLIF-DISPONIBLE = 'O'
+               MOVE WS-NOCLI-SAISI TO NOCLI OF enreg-CLIF
+               READ CLIF
+                   INVALID KEY CONTINUE
+               END-READ
+               IF WS-CLIF-STATUS = '00'
+                   MOVE 'O' TO TROUVE
+                   DISPLAY 'CLIENT (LISTE F) : '
+                       NOM OF enreg-CLIF ' ' PRENOM OF enreg-CLIF
+               END-IF
+           END-IF
+
+           IF TROUVE = 'N'
+               DISPLAY 'AUCUN CLIENT TROUVE POUR LE NUMERO '
+                   WS-NOCLI-SAISI
+           END-IF.
+
+       FIN.
+           IF WS-CLIH-DISPONIBLE = 'O'
+               CLOSE CLIH
+           END-IF
+           IF WS-CLIF-DISPONIBLE = 'O'
+               CLOSE CLIF
+           END-IF.
+
+       END PROGRAM LOOKUP.
