@@ -0,0 +1,114 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SPRO01B.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT FREQUETES
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\Requetes.txt'.
+           SELECT FRESULTATS
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\Resultats.txt'.
+           SELECT FEXCEPTIONS
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\SPROExc.txt'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FREQUETES.
+       01  ENREG-REQUETE.
+           02 CHOIX-REQ PIC X(2).
+           02 RAYON-REQ PIC 99V99.
+           02 LONGUEUR-REQ PIC 99V99.
+           02 LARGEUR-REQ PIC 99V99.
+           02 BASE-REQ PIC 99V99.
+           02 HAUTEUR-REQ PIC 99V99.
+           02 COTE-A-REQ PIC 99V99.
+           02 COTE-B-REQ PIC 99V99.
+           02 COTE-C-REQ PIC 99V99.
+
+       FD  FRESULTATS.
+       01  ENREG-RESULTAT.
+           02 CHOIX-RES PIC X(2).
+           02 REPONSE-RES PIC 9(6)V99.
+
+       FD  FEXCEPTIONS.
+       01  ENREG-EXCEPTION.
+           02 CHOIX-EXC PIC X(2).
+           02 RAYON-EXC PIC 99V99.
+           02 CODE-ERREUR-EXC PIC X.
+
+
+       WORKING-STORAGE SECTION.
+       77  EOF-REQ PIC 9 VALUE 0.
+       77  COMPTEURRES PIC 9(5) VALUE 0.
+       77  COMPTEUREXC PIC 9(5) VALUE 0.
+
+       01  PARAMETRES.
+           02 RAYON PIC 99V99.
+           02 CHOIX PIC X(2) VALUE '  '.
+           02 LONGUEUR PIC 99V99.
+           02 LARGEUR PIC 99V99.
+           02 BASE PIC 99V99.
+           02 HAUTEUR PIC 99V99.
+           02 COTE-A PIC 99V99.
+           02 COTE-B PIC 99V99.
+           02 COTE-C PIC 99V99.
+           02 REPONSE PIC 9(6)V99.
+           02 CODE-ERREUR PIC X VALUE ' '.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INIT
+           PERFORM TRAITER UNTIL EOF-REQ = 1
+           PERFORM FIN
+           STOP RUN.
+
+       INIT.
+           OPEN INPUT FREQUETES
+           OPEN OUTPUT FRESULTATS
+           OPEN OUTPUT FEXCEPTIONS
+           READ FREQUETES
+               AT END MOVE 1 TO EOF-REQ
+           END-READ.
+
+       TRAITER.
+           MOVE CHOIX-REQ TO CHOIX
+           MOVE RAYON-REQ TO RAYON
+           MOVE LONGUEUR-REQ TO LONGUEUR
+           MOVE LARGEUR-REQ TO LARGEUR
+           MOVE BASE-REQ TO BASE
+           MOVE HAUTEUR-REQ TO HAUTEUR
+           MOVE COTE-A-REQ TO COTE-A
+           MOVE COTE-B-REQ TO COTE-B
+           MOVE COTE-C-REQ TO COTE-C
+
+           CALL 'SPRO01' USING PARAMETRES
+
+           IF CODE-ERREUR NOT = ' '
+               MOVE CHOIX-REQ TO CHOIX-EXC
+               MOVE RAYON-REQ TO RAYON-EXC
+               MOVE CODE-ERREUR TO CODE-ERREUR-EXC
+               WRITE ENREG-EXCEPTION
+               END-WRITE
+               ADD 1 TO COMPTEUREXC
+           ELSE
+               MOVE CHOIX-REQ TO CHOIX-RES
+               MOVE REPONSE TO REPONSE-RES
+               WRITE ENREG-RESULTAT
+               END-WRITE
+               ADD 1 TO COMPTEURRES
+           END-IF
+
+           READ FREQUETES
+               AT END MOVE 1 TO EOF-REQ
+           END-READ.
+
+       FIN.
+           DISPLAY 'RESULTATS ECRITS : ' COMPTEURRES
+           DISPLAY 'EXCEPTIONS       : ' COMPTEUREXC
+           CLOSE FREQUETES FRESULTATS FEXCEPTIONS.
+
+       END PROGRAM SPRO01B.
