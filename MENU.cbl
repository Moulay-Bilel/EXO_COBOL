@@ -0,0 +1,54 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77  CHOIX-MENU PIC 9 VALUE 0.
+       77  CONTINUER PIC X VALUE 'O'.
+       77  WS-COMMANDE PIC X(40) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM AFFICHER-MENU UNTIL CONTINUER = 'N'
+           STOP RUN.
+
+       AFFICHER-MENU.
+           DISPLAY '===================================='
+           DISPLAY ' 1. EXO09   - Repartition clients H/F'
+           DISPLAY ' 2. EXOTRI  - Tri des noms clients'
+           DISPLAY ' 3. TRIBUL  - Tri des salaries'
+           DISPLAY ' 4. SPRO01B - Calculs geometriques'
+           DISPLAY ' 0. Quitter'
+           DISPLAY '===================================='
+           DISPLAY 'VOTRE CHOIX : '
+           ACCEPT CHOIX-MENU
+
+           IF CHOIX-MENU = 1
+               MOVE 'EXO09' TO WS-COMMANDE
+               CALL 'SYSTEM' USING WS-COMMANDE
+           ELSE
+           IF CHOIX-MENU = 2
+               MOVE 'EXOTRI' TO WS-COMMANDE
+               CALL 'SYSTEM' USING WS-COMMANDE
+           ELSE
+           IF CHOIX-MENU = 3
+               MOVE 'TRIBUL' TO WS-COMMANDE
+               CALL 'SYSTEM' USING WS-COMMANDE
+           ELSE
+           IF CHOIX-MENU = 4
+               MOVE 'SPRO01B' TO WS-COMMANDE
+               CALL 'SYSTEM' USING WS-COMMANDE
+           ELSE
+           IF CHOIX-MENU = 0
+               MOVE 'N' TO CONTINUER
+           ELSE
+               DISPLAY 'CHOIX INCONNU'
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF.
+
+       END PROGRAM MENU.
