@@ -5,61 +5,200 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-           SELECT Nom
+           SELECT FNOM
                ASSIGN TO
                'C:\Users\CRM\Desktop\FICHIER EXO COBOL\Nom.txt'.
-           SELECT Prenom
+           SELECT FPRENOM
                ASSIGN TO
              'C:\Users\CRM\Desktop\FICHIER EXO COBOL\Prenom.txt'.
-           SELECT NomPrenom
+           SELECT FNOMPRENOM
                ASSIGN TO
                'C:\Users\CRM\Desktop\FICHIER EXO COBOL\NomPrenom.txt'.
+           SELECT FERREURS
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\Erreurs13.txt'.
+           SELECT FRESUME
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\Resume13.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FAUDIT
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\Audit.txt'.
 
        DATA DIVISION.
-       FILE SECTION
+       FILE SECTION.
 
-       FD  Nom.
+       FD  FNOM.
        01  enreg-Nom.
-           02NOCLI PIC 9(7).
-           02 Nom PIC X(20).
+           COPY CLIMAST.
+       01  enreg-Nom-CONTROLE.
+           COPY CTLMAST.
 
-       FD  Prenom.
+       FD  FPRENOM.
        01  enreg-Prenom.
-           02NOCLI PIC 9(7).
-           02 Prenom PIC X(20).
+           COPY CLIMAST.
+       01  enreg-Prenom-CONTROLE.
+           COPY CTLMAST.
 
-       FD  NomPrenom.
+       FD  FNOMPRENOM.
        01  enreg-NomPrenom.
-           02NOCLI PIC 9(7).
-           02 Nom PIC X(20).
-           02 Prenom PIC X(20).
+           COPY CLIMAST.
+
+       FD  FERREURS.
+       01  enreg-erreur.
+           02 NOCLI-ERREUR PIC 9(7).
+           02 MOTIF-ERREUR PIC X(30).
+
+       FD  FRESUME.
+       01  LIGNE-RESUME PIC X(40).
+
+       FD  FAUDIT.
+       01  ENREG-AUDIT.
+           COPY AUDIT.
 
 
        WORKING-STORAGE SECTION.
        77  EOF-PAGE PIC 99 VALUE 0.
-       77  COMPTEURN PIC 99.
-       77  COMPTEURP PIC 99.
-       77  COMPTEURNP PIC 99.
+       77  COMPTEURN PIC 9(7) VALUE 0.
+       77  COMPTEURP PIC 9(7) VALUE 0.
+       77  COMPTEURNP PIC 9(7) VALUE 0.
+       77  COMPTEURERR PIC 9(7) VALUE 0.
+       77  DERNIER-NOCLI PIC 9(7) VALUE 0.
+       77  AUDIT-OP-TRAVAIL PIC X(12) VALUE SPACE.
+       77  AUDIT-CLE-TRAVAIL PIC X(10) VALUE SPACE.
 
 
        PROCEDURE DIVISION.
 
-           MAIN-PROCEDURE.
+       MAIN-PROCEDURE.
            PERFORM INIT
            PERFORM TRAIT UNTIL EOF-PAGE = 1
            PERFORM FIN
            STOP RUN.
 
        INIT.
-       OPEN INPUT NomPrenom
-           OPEN OUTPUT Nom Prenom
-           READ NomPrenom
+           OPEN INPUT FNOMPRENOM
+           OPEN OUTPUT FNOM FPRENOM
+           OPEN OUTPUT FERREURS
+           OPEN EXTEND FAUDIT
+           PERFORM ECRIRE-ENTETE-NOM
+           PERFORM ECRIRE-ENTETE-PRENOM
+           READ FNOMPRENOM
                AT END MOVE 1 TO EOF-PAGE
            END-READ.
 
+       ECRIRE-ENTETE-NOM.
+           MOVE 0 TO CTL-CLE OF enreg-Nom-CONTROLE
+           MOVE 'E' TO CTL-TYPE OF enreg-Nom-CONTROLE
+           MOVE 'EXO13' TO CTL-PROGRAMME OF enreg-Nom-CONTROLE
+           ACCEPT CTL-DATE OF enreg-Nom-CONTROLE FROM DATE YYYYMMDD
+           MOVE 0 TO CTL-COMPTEUR OF enreg-Nom-CONTROLE
+           WRITE enreg-Nom-CONTROLE
+           END-WRITE.
+
+       ECRIRE-ENTETE-PRENOM.
+           MOVE 0 TO CTL-CLE OF enreg-Prenom-CONTROLE
+           MOVE 'E' TO CTL-TYPE OF enreg-Prenom-CONTROLE
+           MOVE 'EXO13' TO CTL-PROGRAMME OF enreg-Prenom-CONTROLE
+           ACCEPT CTL-DATE OF enreg-Prenom-CONTROLE FROM DATE YYYYMMDD
+           MOVE 0 TO CTL-COMPTEUR OF enreg-Prenom-CONTROLE
+           WRITE enreg-Prenom-CONTROLE
+           END-WRITE.
+
+       ECRIRE-TRAILER-NOM.
+           MOVE 9999999 TO CTL-CLE OF enreg-Nom-CONTROLE
+           MOVE 'T' TO CTL-TYPE OF enreg-Nom-CONTROLE
+           MOVE 'EXO13' TO CTL-PROGRAMME OF enreg-Nom-CONTROLE
+           ACCEPT CTL-DATE OF enreg-Nom-CONTROLE FROM DATE YYYYMMDD
+           MOVE COMPTEURN TO CTL-COMPTEUR OF enreg-Nom-CONTROLE
+           WRITE enreg-Nom-CONTROLE
+           END-WRITE.
+
+       ECRIRE-TRAILER-PRENOM.
+           MOVE 9999999 TO CTL-CLE OF enreg-Prenom-CONTROLE
+           MOVE 'T' TO CTL-TYPE OF enreg-Prenom-CONTROLE
+           MOVE 'EXO13' TO CTL-PROGRAMME OF enreg-Prenom-CONTROLE
+           ACCEPT CTL-DATE OF enreg-Prenom-CONTROLE FROM DATE YYYYMMDD
+           MOVE COMPTEURP TO CTL-COMPTEUR OF enreg-Prenom-CONTROLE
+           WRITE enreg-Prenom-CONTROLE
+           END-WRITE.
+
        TRAIT.
-            DISPLAY " "
-            STOP RUN.
+           IF NOCLI IN enreg-NomPrenom = 0
+               COMPUTE COMPTEURERR = COMPTEURERR + 1
+               MOVE NOCLI IN enreg-NomPrenom TO NOCLI-ERREUR
+               MOVE 'NOCLI ABSENT' TO MOTIF-ERREUR
+               WRITE enreg-erreur
+               END-WRITE
+           ELSE
+           IF NOCLI IN enreg-NomPrenom = DERNIER-NOCLI
+               COMPUTE COMPTEURERR = COMPTEURERR + 1
+               MOVE NOCLI IN enreg-NomPrenom TO NOCLI-ERREUR
+               MOVE 'NOCLI EN DOUBLE' TO MOTIF-ERREUR
+               WRITE enreg-erreur
+               END-WRITE
+           ELSE
+           IF NOCLI IN enreg-NomPrenom < DERNIER-NOCLI
+               COMPUTE COMPTEURERR = COMPTEURERR + 1
+               MOVE NOCLI IN enreg-NomPrenom TO NOCLI-ERREUR
+               MOVE 'NOCLI HORS SEQUENCE' TO MOTIF-ERREUR
+               WRITE enreg-erreur
+               END-WRITE
+           ELSE
+               MOVE enreg-NomPrenom TO enreg-Nom
+               WRITE enreg-Nom
+               END-WRITE
+               COMPUTE COMPTEURN = COMPTEURN + 1
+               MOVE 'ECRIT NOM' TO AUDIT-OP-TRAVAIL
+               MOVE NOCLI IN enreg-NomPrenom TO AUDIT-CLE-TRAVAIL
+               PERFORM ENREGISTRER-AUDIT
+
+               MOVE enreg-NomPrenom TO enreg-Prenom
+               WRITE enreg-Prenom
+               END-WRITE
+               COMPUTE COMPTEURP = COMPTEURP + 1
+               MOVE 'ECRIT PRENOM' TO AUDIT-OP-TRAVAIL
+               MOVE NOCLI IN enreg-NomPrenom TO AUDIT-CLE-TRAVAIL
+               PERFORM ENREGISTRER-AUDIT
+
+               COMPUTE COMPTEURNP = COMPTEURNP + 1
+               MOVE NOCLI IN enreg-NomPrenom TO DERNIER-NOCLI
+           END-IF
+           END-IF
+           END-IF
+
+           READ FNOMPRENOM
+               AT END MOVE 1 TO EOF-PAGE
+           END-READ.
 
        FIN.
+           PERFORM ECRIRE-TRAILER-NOM
+           PERFORM ECRIRE-TRAILER-PRENOM
+           DISPLAY 'NOM ECRITS       : ' COMPTEURN
+           DISPLAY 'PRENOM ECRITS    : ' COMPTEURP
+           DISPLAY 'NOMPRENOM LUS OK : ' COMPTEURNP
+           DISPLAY 'ERREURS NOCLI    : ' COMPTEURERR
+           OPEN OUTPUT FRESUME
+           STRING 'NOM.TXT    : ' DELIMITED BY SIZE
+                  COMPTEURN DELIMITED BY SIZE
+               INTO LIGNE-RESUME
+           END-STRING
+           WRITE LIGNE-RESUME
+           STRING 'PRENOM.TXT : ' DELIMITED BY SIZE
+                  COMPTEURP DELIMITED BY SIZE
+               INTO LIGNE-RESUME
+           END-STRING
+           WRITE LIGNE-RESUME
+           CLOSE FRESUME
+           CLOSE FNOMPRENOM FNOM FPRENOM FERREURS FAUDIT.
+
+       ENREGISTRER-AUDIT.
+           MOVE 'EXO13' TO AUDIT-PROGRAMME
+           MOVE AUDIT-OP-TRAVAIL TO AUDIT-OPERATION
+           MOVE AUDIT-CLE-TRAVAIL TO AUDIT-CLE
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-HEURE FROM TIME
+           WRITE ENREG-AUDIT
+           END-WRITE.
+
        END PROGRAM EXO13.
