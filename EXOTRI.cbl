@@ -4,47 +4,256 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-           SELECT Nom
+           SELECT FNOM
                ASSIGN TO
                'C:\Users\CRM\Desktop\FICHIER EXO COBOL\Nom.txt'.
-           SELECT NomT
+           SELECT FNOMB
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\NomB.txt'
+               FILE STATUS IS WS-FNOMB-STATUS.
+           SELECT FNOMT
                ASSIGN TO
                'C:\Users\CRM\Desktop\FICHIER EXO COBOL\NomT.txt'.
+           SELECT FNOMT-AM
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\NomT-AM.txt'.
+           SELECT FNOMT-NZ
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\NomT-NZ.txt'.
            SELECT FichierTri
                ASSIGN TO
                'C:\Users\CRM\Desktop\FICHIER EXO COBOL\fichierTri.txt'.
+           SELECT FNOMTCSV
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\NomT.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
-       FD  Nom.
-       01  enreg-Nom.
-           02 NOCLI PIC 9(7).
-           02 NOM1 PIC X(20).
+       FD  FNOM.
+       01  enreg-FNOM.
+           COPY CLIMAST.
+       01  enreg-FNOM-CONTROLE.
+           COPY CTLMAST.
+
+       FD  FNOMB.
+       01  enreg-FNOMB.
+           COPY CLIMAST.
+       01  enreg-FNOMB-CONTROLE.
+           COPY CTLMAST.
+
+       FD  FNOMT.
+       01  enreg-FNOMT.
+           COPY CLIMAST.
+       01  enreg-FNOMT-CONTROLE.
+           COPY CTLMAST.
+
+       FD  FNOMTCSV.
+       01  LIGNE-NOMTCSV PIC X(80).
 
+       FD  FNOMT-AM.
+       01  enreg-FNOMT-AM.
+           COPY CLIMAST.
 
-       FD  NomT.
-       01  enreg-NomT.
-           02 NOCLI PIC 9(7).
-           02 NOM2 PIC X(20).
+       FD  FNOMT-NZ.
+       01  enreg-FNOMT-NZ.
+           COPY CLIMAST.
 
 
        SD  FichierTri.
        01  enreg-fichierTri.
-           02 NOCLI PIC 9(7).
-           02 NOM3 PIC X(20).
-
+           COPY CLIMAST.
 
 
 
 
        WORKING-STORAGE SECTION.
+       77  WS-TRI-MODE PIC X(8) VALUE 'NOM-ASC'.
+       77  WS-SPLIT-ALPHA PIC X(3) VALUE 'NON'.
+       77  EOF-TRI PIC 99 VALUE 0.
+       77  WS-NOMBRE-TRIES PIC 9(7) VALUE 0.
+       77  WS-FORMAT-EXPORT PIC X(3) VALUE 'FIX'.
+       77  EOF-FNOM PIC 9 VALUE 0.
+       77  EOF-FNOMB PIC 9 VALUE 0.
+       77  WS-FNOMB-STATUS PIC X(2) VALUE '00'.
+       77  WS-FNOMB-DISPONIBLE PIC X VALUE 'O'.
+       01  LIGNE-CSV-TRAVAIL PIC X(80).
+
        PROCEDURE DIVISION.
-           SORT fichierTri
-               ASCENDING KEY NOM3
-               USING Nom
-               GIVING NomT.
+       MAIN-PROCEDURE.
+           ACCEPT WS-FORMAT-EXPORT FROM ENVIRONMENT 'EXOTRI-FORMAT'
+           ACCEPT WS-TRI-MODE FROM ENVIRONMENT 'EXOTRI-TRI'
+           IF WS-TRI-MODE NOT = 'NOM-DESC' AND WS-TRI-MODE NOT = 'NOCLI'
+               MOVE 'NOM-ASC' TO WS-TRI-MODE
+           END-IF
+           ACCEPT WS-SPLIT-ALPHA FROM ENVIRONMENT 'EXOTRI-SPLIT'
+
+           IF WS-SPLIT-ALPHA = 'OUI'
+               PERFORM TRIER-AVEC-PARTITION
+           ELSE
+               PERFORM TRIER-SANS-PARTITION
+           END-IF
+
+           STOP RUN.
+
+       TRIER-SANS-PARTITION.
+           IF WS-TRI-MODE = 'NOM-DESC'
+               SORT fichierTri DESCENDING KEY NOM IN enreg-fichierTri
+                   INPUT PROCEDURE IS LIRE-SOURCES-TRI
+                   OUTPUT PROCEDURE IS ECRIRE-SANS-PARTITION
+           ELSE
+               IF WS-TRI-MODE = 'NOCLI'
+                   SORT fichierTri ASCENDING KEY
+                       NOCLI IN enreg-fichierTri
+                       INPUT PROCEDURE IS LIRE-SOURCES-TRI
+                       OUTPUT PROCEDURE IS ECRIRE-SANS-PARTITION
+               ELSE
+                   SORT fichierTri ASCENDING KEY NOM IN enreg-fichierTri
+                       INPUT PROCEDURE IS LIRE-SOURCES-TRI
+                       OUTPUT PROCEDURE IS ECRIRE-SANS-PARTITION
+               END-IF
+           END-IF.
+
+       LIRE-SOURCES-TRI.
+           OPEN INPUT FNOM
+           OPEN INPUT FNOMB
+           IF WS-FNOMB-STATUS NOT = '00'
+               MOVE 'N' TO WS-FNOMB-DISPONIBLE
+           END-IF
+           PERFORM LIRE-FNOM-SUIVANT
+           PERFORM RELEASER-FNOM UNTIL EOF-FNOM = 1
+           IF WS-FNOMB-DISPONIBLE = 'O'
+               PERFORM LIRE-FNOMB-SUIVANT
+               PERFORM RELEASER-FNOMB UNTIL EOF-FNOMB = 1
+           END-IF
+           CLOSE FNOM
+           IF WS-FNOMB-DISPONIBLE = 'O'
+               CLOSE FNOMB
+           END-IF.
+
+       LIRE-FNOM-SUIVANT.
+           READ FNOM
+               AT END MOVE 1 TO EOF-FNOM
+           END-READ
+           PERFORM SAUTER-CTL-FNOM
+               UNTIL EOF-FNOM = 1
+                  OR (CTL-TYPE OF enreg-FNOM-CONTROLE NOT = 'E'
+                      AND CTL-TYPE OF enreg-FNOM-CONTROLE NOT = 'T').
+
+       SAUTER-CTL-FNOM.
+           READ FNOM
+               AT END MOVE 1 TO EOF-FNOM
+           END-READ.
+
+       RELEASER-FNOM.
+           RELEASE enreg-fichierTri FROM enreg-FNOM
+           PERFORM LIRE-FNOM-SUIVANT.
+
+       LIRE-FNOMB-SUIVANT.
+           READ FNOMB
+               AT END MOVE 1 TO EOF-FNOMB
+           END-READ
+           PERFORM SAUTER-CTL-FNOMB
+               UNTIL EOF-FNOMB = 1
+                  OR (CTL-TYPE OF enreg-FNOMB-CONTROLE NOT = 'E'
+                      AND CTL-TYPE OF enreg-FNOMB-CONTROLE NOT = 'T').
+
+       SAUTER-CTL-FNOMB.
+           READ FNOMB
+               AT END MOVE 1 TO EOF-FNOMB
+           END-READ.
+
+       RELEASER-FNOMB.
+           RELEASE enreg-fichierTri FROM enreg-FNOMB
+           PERFORM LIRE-FNOMB-SUIVANT.
+
+       ECRIRE-SANS-PARTITION.
+           OPEN OUTPUT FNOMT
+           PERFORM ECRIRE-ENTETE-NOMT
+           IF WS-FORMAT-EXPORT = 'CSV'
+               OPEN OUTPUT FNOMTCSV
+               PERFORM ECRIRE-ENTETES-CSV
+           END-IF
+           PERFORM ECRIRE-UN-ENREGISTREMENT-NOMT UNTIL EOF-TRI = 1
+           PERFORM ECRIRE-TRAILER-NOMT
+           CLOSE FNOMT
+           IF WS-FORMAT-EXPORT = 'CSV'
+               CLOSE FNOMTCSV
+           END-IF.
+
+       ECRIRE-ENTETES-CSV.
+           MOVE 'NOCLI,NOM' TO LIGNE-NOMTCSV
+           WRITE LIGNE-NOMTCSV.
+
+       CONSTRUIRE-LIGNE-CSV.
+           MOVE SPACES TO LIGNE-CSV-TRAVAIL
+           STRING NOCLI IN enreg-fichierTri DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  NOM IN enreg-fichierTri DELIMITED BY SIZE
+               INTO LIGNE-CSV-TRAVAIL
+           END-STRING.
+
+       ECRIRE-ENTETE-NOMT.
+           MOVE 0 TO CTL-CLE OF enreg-FNOMT-CONTROLE
+           MOVE 'E' TO CTL-TYPE OF enreg-FNOMT-CONTROLE
+           MOVE 'EXOTRI' TO CTL-PROGRAMME OF enreg-FNOMT-CONTROLE
+           ACCEPT CTL-DATE OF enreg-FNOMT-CONTROLE FROM DATE YYYYMMDD
+           MOVE 0 TO CTL-COMPTEUR OF enreg-FNOMT-CONTROLE
+           WRITE enreg-FNOMT-CONTROLE.
+
+       ECRIRE-UN-ENREGISTREMENT-NOMT.
+           RETURN fichierTri
+               AT END MOVE 1 TO EOF-TRI
+           END-RETURN
+           IF EOF-TRI NOT = 1
+               MOVE enreg-fichierTri TO enreg-FNOMT
+               WRITE enreg-FNOMT
+               IF WS-FORMAT-EXPORT = 'CSV'
+                   PERFORM CONSTRUIRE-LIGNE-CSV
+                   MOVE LIGNE-CSV-TRAVAIL TO LIGNE-NOMTCSV
+                   WRITE LIGNE-NOMTCSV
+               END-IF
+               ADD 1 TO WS-NOMBRE-TRIES
+           END-IF.
+
+       ECRIRE-TRAILER-NOMT.
+           MOVE 9999999 TO CTL-CLE OF enreg-FNOMT-CONTROLE
+           MOVE 'T' TO CTL-TYPE OF enreg-FNOMT-CONTROLE
+           MOVE 'EXOTRI' TO CTL-PROGRAMME OF enreg-FNOMT-CONTROLE
+           ACCEPT CTL-DATE OF enreg-FNOMT-CONTROLE FROM DATE YYYYMMDD
+           MOVE WS-NOMBRE-TRIES TO CTL-COMPTEUR OF enreg-FNOMT-CONTROLE
+           WRITE enreg-FNOMT-CONTROLE.
+
+       TRIER-AVEC-PARTITION.
+           IF WS-TRI-MODE = 'NOM-DESC'
+               SORT fichierTri DESCENDING KEY NOM IN enreg-fichierTri
+                   INPUT PROCEDURE IS LIRE-SOURCES-TRI
+                   OUTPUT PROCEDURE IS ECRIRE-PARTITION
+           ELSE
+               SORT fichierTri ASCENDING KEY NOM IN enreg-fichierTri
+                   INPUT PROCEDURE IS LIRE-SOURCES-TRI
+                   OUTPUT PROCEDURE IS ECRIRE-PARTITION
+           END-IF.
 
+       ECRIRE-PARTITION.
+           OPEN OUTPUT FNOMT-AM
+           OPEN OUTPUT FNOMT-NZ
+           PERFORM ECRIRE-UN-ENREGISTREMENT UNTIL EOF-TRI = 1
+           CLOSE FNOMT-AM
+           CLOSE FNOMT-NZ.
 
+       ECRIRE-UN-ENREGISTREMENT.
+           RETURN fichierTri
+               AT END MOVE 1 TO EOF-TRI
+           END-RETURN
+           IF EOF-TRI NOT = 1
+               IF NOM IN enreg-fichierTri (1:1) NOT > 'M'
+                   MOVE enreg-fichierTri TO enreg-FNOMT-AM
+                   WRITE enreg-FNOMT-AM
+               ELSE
+                   MOVE enreg-fichierTri TO enreg-FNOMT-NZ
+                   WRITE enreg-FNOMT-NZ
+               END-IF
+           END-IF.
 
-            STOP RUN.
        END PROGRAM EXOTRI.
