@@ -0,0 +1,162 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ETIQUET.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT FNOMS
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\NomT.txt'.
+           SELECT FADRESSES
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\Adresses12.txt'.
+           SELECT FETIQUETTES
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\Etiquettes.txt'.
+           SELECT FNONAPPARIES
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\SansAdresse.txt'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FNOMS.
+       01  ENREG-NOMT.
+           COPY CLIMAST.
+       01  ENREG-NOMT-CONTROLE.
+           COPY CTLMAST.
+
+       FD  FADRESSES.
+       01  ENREG-ADRESSE.
+           02 NOCLI-ADR PIC 9(7).
+           02 NUM-ADR PIC X(5).
+           02 RUE-ADR PIC X(30).
+           02 CP-ADR PIC X(5).
+           02 VILLE-ADR PIC X(20).
+           02 CMPL-ADR PIC X(20).
+           02 CODE-ERREUR-CP-ADR PIC X.
+
+       FD  FETIQUETTES.
+       01  ENREG-ETIQUETTE.
+           02 NOCLI-ETQ PIC 9(7).
+           02 NOM-ETQ PIC X(20).
+           02 NUM-ETQ PIC X(5).
+           02 RUE-ETQ PIC X(30).
+           02 CP-ETQ PIC X(5).
+           02 VILLE-ETQ PIC X(20).
+
+       FD  FNONAPPARIES.
+       01  ENREG-NONAPPARIE.
+           02 NOCLI-NA PIC 9(7).
+           02 NOM-NA PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77  EOF-ADR PIC 99 VALUE 0.
+       77  EOF-NOM PIC 99 VALUE 0.
+       77  NB-ADRESSES PIC 9(4) VALUE 0.
+       77  POS-RECHERCHE PIC 9(4) VALUE 0.
+       77  TROUVE PIC X VALUE 'N'.
+       77  COMPTEUR-ETIQUETTES PIC 9(7) VALUE 0.
+       77  COMPTEUR-NON-APPARIES PIC 9(7) VALUE 0.
+
+       01  TABLE-ADRESSES.
+           02 ADRESSE-TAB OCCURS 500 TIMES.
+              03 NOCLI-TAB PIC 9(7).
+              03 NUM-TAB PIC X(5).
+              03 RUE-TAB PIC X(30).
+              03 CP-TAB PIC X(5).
+              03 VILLE-TAB PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INIT
+           PERFORM TRAITER-NOMT UNTIL EOF-NOM = 1
+           PERFORM FIN
+           STOP RUN.
+
+       INIT.
+           OPEN INPUT FADRESSES
+           OPEN INPUT FNOMS
+           OPEN OUTPUT FETIQUETTES
+           OPEN OUTPUT FNONAPPARIES
+           READ FADRESSES
+               AT END MOVE 1 TO EOF-ADR
+           END-READ
+           PERFORM CHARGER-ADRESSE UNTIL EOF-ADR = 1
+           READ FNOMS
+               AT END MOVE 1 TO EOF-NOM
+           END-READ.
+
+       CHARGER-ADRESSE.
+           IF NB-ADRESSES = 500
+               PERFORM ABANDONNER-CHARGEMENT
+           END-IF
+           ADD 1 TO NB-ADRESSES
+           MOVE NOCLI-ADR TO NOCLI-TAB(NB-ADRESSES)
+           MOVE NUM-ADR TO NUM-TAB(NB-ADRESSES)
+           MOVE RUE-ADR TO RUE-TAB(NB-ADRESSES)
+           MOVE CP-ADR TO CP-TAB(NB-ADRESSES)
+           MOVE VILLE-ADR TO VILLE-TAB(NB-ADRESSES)
+           READ FADRESSES
+               AT END MOVE 1 TO EOF-ADR
+           END-READ.
+
+       TRAITER-NOMT.
+           IF CTL-TYPE OF ENREG-NOMT-CONTROLE NOT = 'E'
+              AND CTL-TYPE OF ENREG-NOMT-CONTROLE NOT = 'T'
+               PERFORM RECHERCHER-ADRESSE
+               IF TROUVE = 'O'
+                   PERFORM ECRIRE-ETIQUETTE
+               ELSE
+                   PERFORM ECRIRE-NON-APPARIE
+               END-IF
+           END-IF
+           READ FNOMS
+               AT END MOVE 1 TO EOF-NOM
+           END-READ.
+
+       RECHERCHER-ADRESSE.
+           MOVE 'N' TO TROUVE
+           MOVE 0 TO POS-RECHERCHE
+           PERFORM COMPARER-ADRESSE
+               UNTIL POS-RECHERCHE >= NB-ADRESSES OR TROUVE = 'O'.
+
+       COMPARER-ADRESSE.
+           ADD 1 TO POS-RECHERCHE
+           IF NOCLI-TAB(POS-RECHERCHE) = NOCLI OF ENREG-NOMT
+               MOVE 'O' TO TROUVE
+           END-IF.
+
+       ECRIRE-ETIQUETTE.
+           MOVE NOCLI OF ENREG-NOMT TO NOCLI-ETQ
+           MOVE NOM OF ENREG-NOMT TO NOM-ETQ
+           MOVE NUM-TAB(POS-RECHERCHE) TO NUM-ETQ
+           MOVE RUE-TAB(POS-RECHERCHE) TO RUE-ETQ
+           MOVE CP-TAB(POS-RECHERCHE) TO CP-ETQ
+           MOVE VILLE-TAB(POS-RECHERCHE) TO VILLE-ETQ
+           WRITE ENREG-ETIQUETTE
+           END-WRITE
+           ADD 1 TO COMPTEUR-ETIQUETTES.
+
+       ECRIRE-NON-APPARIE.
+           MOVE NOCLI OF ENREG-NOMT TO NOCLI-NA
+           MOVE NOM OF ENREG-NOMT TO NOM-NA
+           WRITE ENREG-NONAPPARIE
+           END-WRITE
+           ADD 1 TO COMPTEUR-NON-APPARIES.
+
+       ABANDONNER-CHARGEMENT.
+           DISPLAY 'DEPASSEMENT DE CAPACITE TABLE-ADRESSES (MAX 500)'
+           CLOSE FADRESSES
+           CLOSE FNOMS
+           CLOSE FETIQUETTES
+           CLOSE FNONAPPARIES
+           STOP RUN.
+
+       FIN.
+           DISPLAY 'ETIQUETTES ECRITES    : ' COMPTEUR-ETIQUETTES
+           DISPLAY 'NOMS SANS ADRESSE     : ' COMPTEUR-NON-APPARIES
+           CLOSE FADRESSES FNOMS FETIQUETTES FNONAPPARIES.
+
+       END PROGRAM ETIQUET.
