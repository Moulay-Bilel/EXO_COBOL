@@ -0,0 +1,224 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT fichier
+               ASSIGN TO 'C:\Users\CRM\Desktop\fichier.txt'.
+           SELECT CLIH
+               ASSIGN TO WS-CLIH-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NOCLI OF enreg-CLIH
+               FILE STATUS IS WS-CLIH-STATUS.
+           SELECT CLIF
+               ASSIGN TO WS-CLIF-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NOCLI OF enreg-CLIF
+               FILE STATUS IS WS-CLIF-STATUS.
+           SELECT CLIA
+               ASSIGN TO 'C:\Users\CRM\Desktop\CLIA.txt'.
+           SELECT CLIEXC
+               ASSIGN TO 'C:\Users\CRM\Desktop\CLIEXC.txt'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  fichier.
+       01  enreg-fichier.
+           COPY CLIMAST.
+
+       FD  CLIH.
+       01  enreg-CLIH.
+           COPY CLIMAST.
+       01  enreg-CLIH-CONTROLE.
+           COPY CTLMAST.
+
+       FD  CLIF.
+       01  enreg-CLIF.
+           COPY CLIMAST.
+       01  enreg-CLIF-CONTROLE.
+           COPY CTLMAST.
+
+       FD  CLIA.
+       01  enreg-CLIA.
+           COPY CLIMAST.
+
+       FD  CLIEXC.
+       01  enreg-CLIEXC.
+           COPY CLIMAST.
+           02 MOTIF-REJET PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77  EOF-FICHIER PIC 99 VALUE 0.
+       77  EOF-CLIH PIC 99 VALUE 0.
+       77  EOF-CLIF PIC 99 VALUE 0.
+       77  EOF-CLIA PIC 99 VALUE 0.
+       77  EOF-CLIEXC PIC 99 VALUE 0.
+       77  COMPTEURLU PIC 9(7) VALUE 0.
+       77  COMPTEURH PIC 9(7) VALUE 0.
+       77  COMPTEURF PIC 9(7) VALUE 0.
+       77  COMPTEURA PIC 9(7) VALUE 0.
+       77  COMPTEUREXC PIC 9(7) VALUE 0.
+       77  COMPTEURIGNORE PIC 9(7) VALUE 0.
+       77  COMPTEURTOTAL PIC 9(7) VALUE 0.
+       77  WS-GENERATION PIC X(8) VALUE SPACE.
+       77  WS-MODE-SEXE PIC X(4) VALUE 'TOUS'.
+       77  WS-CLIH-STATUS PIC X(2) VALUE '00'.
+       77  WS-CLIF-STATUS PIC X(2) VALUE '00'.
+       01  WS-CLIH-PATH PIC X(80) VALUE SPACE.
+       01  WS-CLIF-PATH PIC X(80) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-MODE-SEXE FROM ENVIRONMENT 'EXO09-SEXE'
+           IF WS-MODE-SEXE NOT = 'H' AND WS-MODE-SEXE NOT = 'F'
+               MOVE 'TOUS' TO WS-MODE-SEXE
+           END-IF
+           ACCEPT WS-GENERATION FROM ENVIRONMENT 'EXO09-GEN'
+           IF WS-GENERATION = SPACE
+               ACCEPT WS-GENERATION FROM DATE YYYYMMDD
+           END-IF
+           STRING 'C:\Users\CRM\Desktop\CLIH-' DELIMITED BY SIZE
+                  WS-GENERATION DELIMITED BY SIZE
+                  '.txt' DELIMITED BY SIZE
+               INTO WS-CLIH-PATH
+           END-STRING
+           STRING 'C:\Users\CRM\Desktop\CLIF-' DELIMITED BY SIZE
+                  WS-GENERATION DELIMITED BY SIZE
+                  '.txt' DELIMITED BY SIZE
+               INTO WS-CLIF-PATH
+           END-STRING
+
+           PERFORM COMPTER-FICHIER
+           PERFORM COMPTER-CLIH
+           PERFORM COMPTER-CLIF
+           PERFORM COMPTER-CLIA
+           PERFORM COMPTER-CLIEXC
+           PERFORM RAPPORT-RECONCILIATION
+           STOP RUN.
+
+       COMPTER-FICHIER.
+           OPEN INPUT fichier
+           READ fichier
+               AT END MOVE 1 TO EOF-FICHIER
+           END-READ
+           PERFORM LIRE-FICHIER UNTIL EOF-FICHIER = 1
+           CLOSE fichier.
+
+       LIRE-FICHIER.
+           ADD 1 TO COMPTEURLU
+           IF NOM IN enreg-fichier NOT = SPACES
+              AND PRENOM IN enreg-fichier NOT = SPACES
+               IF SEXE IN enreg-fichier = 'H'
+                   IF WS-MODE-SEXE NOT = 'TOUS'
+                      AND WS-MODE-SEXE NOT = 'H'
+                       ADD 1 TO COMPTEURIGNORE
+                   END-IF
+               ELSE
+                   IF SEXE IN enreg-fichier = 'F'
+                       IF WS-MODE-SEXE NOT = 'TOUS'
+                          AND WS-MODE-SEXE NOT = 'F'
+                           ADD 1 TO COMPTEURIGNORE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           READ fichier
+               AT END MOVE 1 TO EOF-FICHIER
+           END-READ.
+
+       COMPTER-CLIH.
+           OPEN INPUT CLIH
+           IF WS-CLIH-STATUS NOT = '00'
+               DISPLAY 'CLIH ABSENT POUR CETTE GENERATION (MODE F)'
+               MOVE 1 TO EOF-CLIH
+           ELSE
+               READ CLIH
+                   AT END MOVE 1 TO EOF-CLIH
+               END-READ
+               PERFORM LIRE-CLIH UNTIL EOF-CLIH = 1
+               CLOSE CLIH
+           END-IF.
+
+       LIRE-CLIH.
+           IF CTL-TYPE OF enreg-CLIH-CONTROLE NOT = 'E'
+              AND CTL-TYPE OF enreg-CLIH-CONTROLE NOT = 'T'
+               ADD 1 TO COMPTEURH
+           END-IF
+           READ CLIH
+               AT END MOVE 1 TO EOF-CLIH
+           END-READ.
+
+       COMPTER-CLIF.
+           OPEN INPUT CLIF
+           IF WS-CLIF-STATUS NOT = '00'
+               DISPLAY 'CLIF ABSENT POUR CETTE GENERATION (MODE H)'
+               MOVE 1 TO EOF-CLIF
+           ELSE
+               READ CLIF
+                   AT END MOVE 1 TO EOF-CLIF
+               END-READ
+               PERFORM LIRE-CLIF UNTIL EOF-CLIF = 1
+               CLOSE CLIF
+           END-IF.
+
+       LIRE-CLIF.
+           IF CTL-TYPE OF enreg-CLIF-CONTROLE NOT = 'E'
+              AND CTL-TYPE OF enreg-CLIF-CONTROLE NOT = 'T'
+               ADD 1 TO COMPTEURF
+           END-IF
+           READ CLIF
+               AT END MOVE 1 TO EOF-CLIF
+           END-READ.
+
+       COMPTER-CLIA.
+           OPEN INPUT CLIA
+           READ CLIA
+               AT END MOVE 1 TO EOF-CLIA
+           END-READ
+           PERFORM LIRE-CLIA UNTIL EOF-CLIA = 1
+           CLOSE CLIA.
+
+       LIRE-CLIA.
+           ADD 1 TO COMPTEURA
+           READ CLIA
+               AT END MOVE 1 TO EOF-CLIA
+           END-READ.
+
+       COMPTER-CLIEXC.
+           OPEN INPUT CLIEXC
+           READ CLIEXC
+               AT END MOVE 1 TO EOF-CLIEXC
+           END-READ
+           PERFORM LIRE-CLIEXC UNTIL EOF-CLIEXC = 1
+           CLOSE CLIEXC.
+
+       LIRE-CLIEXC.
+           ADD 1 TO COMPTEUREXC
+           READ CLIEXC
+               AT END MOVE 1 TO EOF-CLIEXC
+           END-READ.
+
+       RAPPORT-RECONCILIATION.
+           COMPUTE COMPTEURTOTAL = COMPTEURH + COMPTEURF + COMPTEURA
+                                  + COMPTEUREXC + COMPTEURIGNORE
+           DISPLAY '--- RECONCILIATION EXO09 ---'
+           DISPLAY 'GENERATION               : ' WS-GENERATION
+           DISPLAY 'ENREGISTREMENTS LUS      : ' COMPTEURLU
+           DISPLAY 'CLIH                     : ' COMPTEURH
+           DISPLAY 'CLIF                     : ' COMPTEURF
+           DISPLAY 'CLIA                     : ' COMPTEURA
+           DISPLAY 'CLIEXC                   : ' COMPTEUREXC
+           DISPLAY 'IGNORES (MODE SEXE)      : ' COMPTEURIGNORE
+           DISPLAY 'ENREGISTREMENTS REPARTIS : ' COMPTEURTOTAL
+           IF COMPTEURTOTAL NOT = COMPTEURLU
+               DISPLAY 'ANOMALIE : ECART DETECTE ENTRE LES LUS ET LES '
+                       'REPARTIS'
+           ELSE
+               DISPLAY 'CONTROLE OK : AUCUN ECART'
+           END-IF.
+
+       END PROGRAM RECONCIL.
