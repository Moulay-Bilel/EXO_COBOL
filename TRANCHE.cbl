@@ -0,0 +1,136 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANCHE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT FCLIENTS
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\Clients02.txt'.
+           SELECT FMOINS30
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\Moins30.txt'.
+           SELECT F30A50
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\De30a50.txt'.
+           SELECT FPLUS50
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\Plus50.txt'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FCLIENTS.
+       01  ENREG-CLIENT.
+           02 NOM-CLI PIC X(20).
+           02 PRENOM-CLI PIC X(15).
+           02 DATENAIS-CLI.
+               03 JJ-CLI PIC 9(2).
+               03 MM-CLI PIC 9(2).
+               03 AAAA-CLI PIC 9(4).
+           02 AGE-CLI PIC 999.
+
+       FD  FMOINS30.
+       01  ENREG-MOINS30.
+           02 NOM-MOINS30 PIC X(20).
+           02 PRENOM-MOINS30 PIC X(15).
+           02 DATENAIS-MOINS30.
+               03 JJ-MOINS30 PIC 9(2).
+               03 MM-MOINS30 PIC 9(2).
+               03 AAAA-MOINS30 PIC 9(4).
+           02 AGE-MOINS30 PIC 999.
+
+       FD  F30A50.
+       01  ENREG-30A50.
+           02 NOM-30A50 PIC X(20).
+           02 PRENOM-30A50 PIC X(15).
+           02 DATENAIS-30A50.
+               03 JJ-30A50 PIC 9(2).
+               03 MM-30A50 PIC 9(2).
+               03 AAAA-30A50 PIC 9(4).
+           02 AGE-30A50 PIC 999.
+
+       FD  FPLUS50.
+       01  ENREG-PLUS50.
+           02 NOM-PLUS50 PIC X(20).
+           02 PRENOM-PLUS50 PIC X(15).
+           02 DATENAIS-PLUS50.
+               03 JJ-PLUS50 PIC 9(2).
+               03 MM-PLUS50 PIC 9(2).
+               03 AAAA-PLUS50 PIC 9(4).
+           02 AGE-PLUS50 PIC 999.
+
+       WORKING-STORAGE SECTION.
+       77  EOF-CLIENT PIC 99 VALUE 0.
+       77  COMPTEURLU PIC 9(7) VALUE 0.
+       77  COMPTEURMOINS30 PIC 9(7) VALUE 0.
+       77  COMPTEUR30A50 PIC 9(7) VALUE 0.
+       77  COMPTEURPLUS50 PIC 9(7) VALUE 0.
+       77  COMPTEURTOTAL PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INIT
+           PERFORM REPARTIR UNTIL EOF-CLIENT = 1
+           PERFORM RAPPORT-RECONCILIATION
+           PERFORM FIN
+           STOP RUN.
+
+       INIT.
+           OPEN INPUT FCLIENTS
+           OPEN OUTPUT FMOINS30 F30A50 FPLUS50
+           READ FCLIENTS
+               AT END MOVE 1 TO EOF-CLIENT
+           END-READ
+           IF EOF-CLIENT NOT = 1
+               ADD 1 TO COMPTEURLU
+           END-IF.
+
+       REPARTIR.
+           IF AGE-CLI < 30
+               COMPUTE COMPTEURMOINS30 = COMPTEURMOINS30 + 1
+               MOVE ENREG-CLIENT TO ENREG-MOINS30
+               WRITE ENREG-MOINS30
+               END-WRITE
+           ELSE
+               IF AGE-CLI <= 50
+                   COMPUTE COMPTEUR30A50 = COMPTEUR30A50 + 1
+                   MOVE ENREG-CLIENT TO ENREG-30A50
+                   WRITE ENREG-30A50
+                   END-WRITE
+               ELSE
+                   COMPUTE COMPTEURPLUS50 = COMPTEURPLUS50 + 1
+                   MOVE ENREG-CLIENT TO ENREG-PLUS50
+                   WRITE ENREG-PLUS50
+                   END-WRITE
+               END-IF
+           END-IF
+
+           READ FCLIENTS
+               AT END MOVE 1 TO EOF-CLIENT
+           END-READ
+           IF EOF-CLIENT NOT = 1
+               ADD 1 TO COMPTEURLU
+           END-IF.
+
+       RAPPORT-RECONCILIATION.
+           COMPUTE COMPTEURTOTAL = COMPTEURMOINS30 + COMPTEUR30A50
+                                  + COMPTEURPLUS50
+           DISPLAY '--- RAPPORT TRANCHES D AGE ---'
+           DISPLAY 'MOINS DE 30 ANS  : ' COMPTEURMOINS30
+           DISPLAY 'DE 30 A 50 ANS   : ' COMPTEUR30A50
+           DISPLAY 'PLUS DE 50 ANS   : ' COMPTEURPLUS50
+           DISPLAY 'ENREGISTREMENTS LUS      : ' COMPTEURLU
+           DISPLAY 'ENREGISTREMENTS REPARTIS : ' COMPTEURTOTAL
+           IF COMPTEURTOTAL NOT = COMPTEURLU
+               DISPLAY 'ANOMALIE : ECART DETECTE ENTRE LES LUS ET LES '
+                       'REPARTIS'
+           ELSE
+               DISPLAY 'CONTROLE OK : AUCUN ECART'
+           END-IF.
+
+       FIN.
+           CLOSE FCLIENTS FMOINS30 F30A50 FPLUS50.
+
+       END PROGRAM TRANCHE.
