@@ -0,0 +1,12 @@
+      *****************************************************************
+      * Shared header/trailer control-record layout for CLIH and CLIF.
+      * CTL-CLE carries a sentinel NOCLI value (0000000 on the header,
+      * 9999999 on the trailer) so the record sorts into its proper
+      * place in an ascending-keyed indexed file written in sequence.
+      *****************************************************************
+           02 CTL-CLE PIC 9(7).
+           02 CTL-TYPE PIC X(1).
+           02 CTL-PROGRAMME PIC X(8).
+           02 CTL-DATE PIC 9(8).
+           02 CTL-COMPTEUR PIC 9(7).
+           02 FILLER PIC X(80).
