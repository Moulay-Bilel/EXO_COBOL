@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXO08B.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT FNOMBRES
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\Nombres08.txt'.
+           SELECT FFACTORIELS
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\Factoriels08.txt'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FNOMBRES.
+       01  ENREG-NOMBRE.
+           02 NOMBRE-REQ PIC 99.
+
+       FD  FFACTORIELS.
+       01  ENREG-FACTORIEL.
+           02 NOMBRE-RES PIC 99.
+           02 FACTORIEL-RES PIC 999999.
+           02 CODE-DEPASSEMENT-RES PIC X.
+
+
+       WORKING-STORAGE SECTION.
+       77  EOF-NOMBRE PIC 9 VALUE 0.
+       77  RESULT PIC 99 VALUE 1.
+       77  FACTORIEL PIC 999999.
+       77  CODE-DEPASSEMENT PIC X VALUE ' '.
+       77  COMPTEURLIGNES PIC 9(5) VALUE 0.
+       77  WS-N PIC 99 VALUE 0.
+       77  WS-N-ENV PIC X(2) VALUE SPACE.
+       77  WS-COMPTEUR PIC 99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INIT
+           PERFORM TRAITER UNTIL WS-COMPTEUR > WS-N
+           PERFORM FIN
+           STOP RUN.
+
+       INIT.
+           OPEN INPUT FNOMBRES
+           OPEN OUTPUT FFACTORIELS
+           ACCEPT WS-N-ENV FROM ENVIRONMENT 'EXO08B-N'
+           IF WS-N-ENV NOT = SPACES AND WS-N-ENV IS NUMERIC
+               MOVE WS-N-ENV TO WS-N
+           ELSE
+               READ FNOMBRES
+                   AT END MOVE 1 TO EOF-NOMBRE
+               END-READ
+               IF EOF-NOMBRE NOT = 1
+                   MOVE NOMBRE-REQ TO WS-N
+               END-IF
+           END-IF.
+
+       TRAITER.
+           MOVE 1 TO FACTORIEL
+           MOVE 1 TO RESULT
+           MOVE ' ' TO CODE-DEPASSEMENT
+
+           PERFORM MULTIPLIER UNTIL RESULT > WS-COMPTEUR
+               OR CODE-DEPASSEMENT = 'O'
+
+           MOVE WS-COMPTEUR TO NOMBRE-RES
+           MOVE FACTORIEL TO FACTORIEL-RES
+           MOVE CODE-DEPASSEMENT TO CODE-DEPASSEMENT-RES
+           WRITE ENREG-FACTORIEL
+           END-WRITE
+           ADD 1 TO COMPTEURLIGNES
+           ADD 1 TO WS-COMPTEUR.
+
+       MULTIPLIER.
+           COMPUTE FACTORIEL = FACTORIEL * RESULT
+               ON SIZE ERROR
+                   MOVE 'O' TO CODE-DEPASSEMENT
+           END-COMPUTE
+           ADD 1 TO RESULT.
+
+       FIN.
+           DISPLAY 'LIGNES ECRITES : ' COMPTEURLIGNES
+           CLOSE FNOMBRES FFACTORIELS.
+
+       END PROGRAM EXO08B.
