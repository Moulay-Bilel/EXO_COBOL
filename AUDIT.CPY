@@ -0,0 +1,10 @@
+      *****************************************************************
+      * Shared audit-trail record, written by EXO09, EXO13 and TriBul
+      * each time one of their write paragraphs produces an output
+      * record.
+      *****************************************************************
+           02 AUDIT-PROGRAMME PIC X(8).
+           02 AUDIT-OPERATION PIC X(12).
+           02 AUDIT-CLE PIC X(10).
+           02 AUDIT-DATE PIC 9(8).
+           02 AUDIT-HEURE PIC 9(6).
