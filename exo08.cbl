@@ -8,8 +8,33 @@
        77  ENTIER PIC 99.
        77  RESULT PIC 99 VALUE 1.
        77  FACTORIEL PIC 999999.
+       77  CODE-DEPASSEMENT PIC X VALUE ' '.
 
 
        PROCEDURE DIVISION.
            DISPLAY 'SAISIR UN NOMBRE A 2 CHIFFRES '
-           ACCEPT ENTIER
\ No newline at end of file
+           ACCEPT ENTIER
+
+           MOVE 1 TO FACTORIEL
+           MOVE 1 TO RESULT
+           MOVE ' ' TO CODE-DEPASSEMENT
+
+           PERFORM MULTIPLIER UNTIL RESULT > ENTIER
+               OR CODE-DEPASSEMENT = 'O'
+
+           IF CODE-DEPASSEMENT = 'O'
+               DISPLAY 'DEPASSEMENT DE CAPACITE POUR ' ENTIER ' !'
+           ELSE
+               DISPLAY ENTIER ' ! = ' FACTORIEL
+           END-IF
+
+           STOP RUN.
+
+       MULTIPLIER.
+           COMPUTE FACTORIEL = FACTORIEL * RESULT
+               ON SIZE ERROR
+                   MOVE 'O' TO CODE-DEPASSEMENT
+           END-COMPUTE
+           ADD 1 TO RESULT.
+
+       END PROGRAM exo08.
