@@ -7,15 +7,36 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Tri-bulle.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FVALEURS
+               ASSIGN TO
+               'C:\Users\CRM\Desktop\FICHIER EXO COBOL\valeurs.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FVALEURS.
+       01  LIGNE-VALEUR PIC X(4).
+
        WORKING-STORAGE SECTION.
-       77  Pos1 PIC 9 VALUE 1.
-       77  Pos2 PIC 99 VALUE 2.
+       77  Pos1 PIC 9(3) VALUE 1.
+       77  Pos2 PIC 9(3) VALUE 2.
        77  Bouge PIC 9 VALUE 1.
        77  Temp PIC 99.
+       77  EOF-VALEURS PIC 9 VALUE 0.
+       77  SOMME PIC 9(5) VALUE 0.
+       77  MOYENNE PIC 9(3)V99 VALUE 0.
+       77  VAL-MIN PIC 99 VALUE 0.
+       77  VAL-MAX PIC 99 VALUE 0.
+       77  MEDIANE PIC 9(3)V99 VALUE 0.
+       77  MILIEU PIC 9(3) VALUE 0.
+       77  RESTE PIC 9(3) VALUE 0.
       *    --- Variables ---
        01  tri.
-           02 tableau OCCURS 9 PIC 99.
+           02 NB-VALEURS PIC 9(3) VALUE 0.
+           02 tableau OCCURS 1 TO 500 TIMES DEPENDING ON NB-VALEURS
+               PIC 99.
       *    ---
        PROCEDURE DIVISION.
            PERFORM Debut
@@ -24,33 +45,38 @@
            STOP RUN.
       *    ---
        Debut.
-           DISPLAY "Écrivez 9 nombres (de 0 �  99) dans le désordre"
-           DISPLAY "1er chiffre"
-           ACCEPT tableau(1)
-           DISPLAY "2e chiffre"
-           ACCEPT tableau(2)
-           DISPLAY "3e chiffre"
-           ACCEPT tableau(3)
-           DISPLAY "4e chiffre"
-           ACCEPT tableau(4)
-           DISPLAY "5e chiffre"
-           ACCEPT tableau(5)
-           DISPLAY "6e chiffre"
-           ACCEPT tableau(6)
-           DISPLAY "7e chiffre"
-           ACCEPT tableau(7)
-           DISPLAY "8e chiffre"
-           ACCEPT tableau(8)
-           DISPLAY "9e et dernier chiffre"
-           ACCEPT tableau(9)
+           OPEN INPUT FVALEURS
+           READ FVALEURS
+               AT END MOVE 1 TO EOF-VALEURS
+           END-READ
+           MOVE LIGNE-VALEUR TO NB-VALEURS
+           IF NB-VALEURS > 500
+               DISPLAY "DEPASSEMENT DE CAPACITE TABLEAU (MAX 500)"
+               CLOSE FVALEURS
+               STOP RUN
+           END-IF
+           MOVE 1 TO Pos1
+           PERFORM Charger-Valeur UNTIL EOF-VALEURS = 1
+                   OR Pos1 > NB-VALEURS
+           CLOSE FVALEURS
+           DISPLAY "Tableau charge depuis valeurs.txt"
            PERFORM Voir
-           DISPLAY "Début du tri �  bulles".
+           DISPLAY "Debut du tri a bulles".
+      *    ---
+       Charger-Valeur.
+           READ FVALEURS
+               AT END MOVE 1 TO EOF-VALEURS
+           END-READ
+           IF EOF-VALEURS NOT = 1
+               MOVE LIGNE-VALEUR TO tableau(Pos1)
+               ADD 1 TO Pos1
+           END-IF.
       *    ---
        Trier.
            MOVE 0 TO Bouge
            MOVE 1 TO Pos1
            MOVE 2 TO Pos2
-           PERFORM Recherche UNTIL pos2 = 10
+           PERFORM Recherche UNTIL pos2 > NB-VALEURS
            DISPLAY "---"
            PERFORM Voir.
       *    ---
@@ -67,13 +93,42 @@
       *    ---
        Voir.
            MOVE 1 TO Pos2.
-           PERFORM Afficher-N UNTIL Pos2 = 10.
+           PERFORM Afficher-N UNTIL Pos2 > NB-VALEURS.
       *    ---
        Afficher-N.
            DISPLAY tableau(Pos2)
-           ADD 1 TO Pos1.
+           ADD 1 TO Pos2.
+      *    ---
+       Statistiques.
+           MOVE tableau(1) TO VAL-MIN
+           MOVE tableau(NB-VALEURS) TO VAL-MAX
+           MOVE 0 TO SOMME
+           MOVE 1 TO Pos2
+           PERFORM Sommer-Valeur UNTIL Pos2 > NB-VALEURS
+           COMPUTE MOYENNE ROUNDED = SOMME / NB-VALEURS
+           PERFORM Calculer-Mediane
+           DISPLAY "MINIMUM  : " VAL-MIN
+           DISPLAY "MAXIMUM  : " VAL-MAX
+           DISPLAY "MOYENNE  : " MOYENNE
+           DISPLAY "MEDIANE  : " MEDIANE.
+      *    ---
+       Sommer-Valeur.
+           ADD tableau(Pos2) TO SOMME
+           ADD 1 TO Pos2.
+      *    ---
+       Calculer-Mediane.
+           DIVIDE NB-VALEURS BY 2 GIVING MILIEU REMAINDER RESTE
+           IF RESTE = 0
+               COMPUTE MEDIANE ROUNDED =
+                   (tableau(MILIEU) + tableau(MILIEU + 1)) / 2
+           ELSE
+               COMPUTE MILIEU = MILIEU + 1
+               MOVE tableau(MILIEU) TO MEDIANE
+           END-IF.
+      *    ---
        Fin.
            DISPLAY "Tableau trier"
-           PERFORM Voir.
+           PERFORM Voir
+           PERFORM Statistiques.
       *    ---
        END PROGRAM Tri-bulle.
